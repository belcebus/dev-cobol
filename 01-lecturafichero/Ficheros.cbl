@@ -14,14 +14,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *Ruta donde esta el fichero
-           SELECT INFILE ASSIGN TO "Fichero.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-      *     ORGANIZATION IS TIPO-DE-ORGANIZACION
-      *     SEQUENTIAL, RELATIVE, INDEXED
-      *    ACCESS MODE IS Modo-de-acceso-al-fichero
-      *     SEQUENTIAL, RANDOM, DYNAMIC
-      *     RECORD KEY IS Clave-registro
-      *    FILE STATUS IS Variable-estado-fichero.
+      *Se toma de la variable de entorno RUTA-FICHERO; si no esta
+      *definida, ASSIGN TO usa por defecto el nombre literal
+      *Fichero.txt
+           SELECT INFILE ASSIGN TO DYNAMIC WS-RUTA-INFILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LETRAS
+           FILE STATUS IS WS-FILE-STATUS.
+      *     ACCESS MODE IS DYNAMIC permite ademas lecturas aleatorias
+      *     por LETRAS desde otros trabajos (READ INFILE KEY IS LETRAS)
+      *Fichero de salida con los registros que pasan el filtro
+           SELECT OUTFILE ASSIGN TO DYNAMIC WS-RUTA-OUTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-OUT.
+      *Fichero de checkpoint: guarda la ultima LETRAS procesada con
+      *exito para que un job de restart pueda retomar el proceso sin
+      *releer el fichero completo desde el principio.
+           SELECT CHECKPOINTFILE ASSIGN TO DYNAMIC WS-RUTA-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,21 +41,187 @@
        01  REG-INFILE.
            02  LETRAS       PIC A(10).
 
+       FD OUTFILE.
+       01  REG-OUTFILE.
+           02  LETRAS-OUT   PIC A(10).
+
+       FD CHECKPOINTFILE.
+       01  REG-CHECKPOINT.
+           02  CKP-LETRAS           PIC A(10).
+           02  CKP-TOTAL-LEIDOS     PIC 9(07).
+           02  CKP-TOTAL-FILTRADOS  PIC 9(07).
+
        WORKING-STORAGE SECTION.
        01  WKS-INFILE.
            02  WKS-LETRAS       PIC A(10).
        01  WS-EOF PIC A(1).
+       COPY FILESTAT REPLACING NIVEL-FS BY 01
+           FS-CAMPO BY WS-FILE-STATUS
+           FS-OK BY WS-FILE-STATUS-OK
+           FS-FIN-FICHERO BY WS-FILE-STATUS-FIN
+           FS-CLAVE-DUPLICADA BY WS-FILE-STATUS-DUP
+           FS-REGISTRO-NO-ENCONTRADO BY WS-FILE-STATUS-NOTFOUND
+           FS-FICHERO-NO-EXISTE BY WS-FILE-STATUS-NOEXISTE
+           FS-DATOS-INVALIDOS BY WS-FILE-STATUS-INVALIDOS.
+       COPY FILESTAT REPLACING NIVEL-FS BY 01
+           FS-CAMPO BY WS-FILE-STATUS-OUT
+           FS-OK BY WS-FILE-STATUS-OUT-OK
+           FS-FIN-FICHERO BY WS-FILE-STATUS-OUT-FIN
+           FS-CLAVE-DUPLICADA BY WS-FILE-STATUS-OUT-DUP
+           FS-REGISTRO-NO-ENCONTRADO BY WS-FILE-STATUS-OUT-NOTFOUND
+           FS-FICHERO-NO-EXISTE BY WS-FILE-STATUS-OUT-NOEXISTE
+           FS-DATOS-INVALIDOS BY WS-FILE-STATUS-OUT-INVALIDOS.
+       COPY FILESTAT REPLACING NIVEL-FS BY 01
+           FS-CAMPO BY WS-CHECKPOINT-STATUS
+           FS-OK BY WS-CHECKPOINT-STATUS-OK
+           FS-FIN-FICHERO BY WS-CHECKPOINT-STATUS-FIN
+           FS-CLAVE-DUPLICADA BY WS-CHECKPOINT-STATUS-DUP
+           FS-REGISTRO-NO-ENCONTRADO BY WS-CHECKPOINT-STATUS-NOTFOUND
+           FS-FICHERO-NO-EXISTE BY WS-CHECKPOINT-STATUS-NOEXISTE
+           FS-DATOS-INVALIDOS BY WS-CHECKPOINT-STATUS-INVALIDOS.
+       01  WS-RUTA-INFILE PIC X(80) VALUE "Fichero.txt".
+       01  WS-RUTA-OUTFILE PIC X(80) VALUE "FicheroFiltrado.txt".
+       01  WS-RUTA-CHECKPOINT PIC X(80) VALUE "Fichero.ckp".
+       01  WS-TOTAL-LEIDOS PIC 9(07) VALUE 0.
+       01  WS-TOTAL-FILTRADOS PIC 9(07) VALUE 0.
+       01  WS-ULTIMA-LETRAS PIC A(10) VALUE SPACES.
+       01  WS-DESDE-CHECKPOINT PIC 9(05) VALUE 0.
+       01  WS-INTERVALO-CHECKPOINT PIC 9(05) VALUE 50.
+       01  WS-REINICIO PIC A(1) VALUE 'N'.
+           88  WS-ES-REINICIO VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Lectura de Fichero"
+           ACCEPT WS-RUTA-INFILE FROM ENVIRONMENT "RUTA-FICHERO"
+           IF WS-RUTA-INFILE = SPACES
+               MOVE "Fichero.txt" TO WS-RUTA-INFILE
+           END-IF
+           ACCEPT WS-RUTA-CHECKPOINT FROM ENVIRONMENT "RUTA-CHECKPOINT"
+           IF WS-RUTA-CHECKPOINT = SPACES
+               MOVE "Fichero.ckp" TO WS-RUTA-CHECKPOINT
+           END-IF
+
+           PERFORM LEER-CHECKPOINT
+
            OPEN INPUT INFILE.
+           IF NOT WS-FILE-STATUS-OK
+               PERFORM ERROR-APERTURA-INFILE
+           ELSE
+               IF WS-ULTIMA-LETRAS NOT = SPACES
+                   SET WS-ES-REINICIO TO TRUE
+                   MOVE WS-ULTIMA-LETRAS TO LETRAS
+                   START INFILE KEY IS GREATER THAN LETRAS
+                       INVALID KEY
+                           MOVE 'Y' TO WS-EOF
+                           DISPLAY "REINICIO: NO QUEDAN REGISTROS TRAS "
+                               WS-ULTIMA-LETRAS
+                       NOT INVALID KEY
+                           DISPLAY "REINICIO TRAS CHECKPOINT, DESDE "
+                               WS-ULTIMA-LETRAS
+                   END-START
+               END-IF
+               IF WS-ES-REINICIO
+                   OPEN EXTEND OUTFILE
+               ELSE
+                   OPEN OUTPUT OUTFILE
+               END-IF
                PERFORM UNTIL WS-EOF='Y'
-               READ INFILE INTO WKS-INFILE
+                   READ INFILE INTO WKS-INFILE
                        AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WKS-INFILE
+                       NOT AT END
+                           DISPLAY WKS-INFILE
+                           ADD 1 TO WS-TOTAL-LEIDOS
+      *                    SOLO SE EXTRAEN CODIGOS DE LETRAS AUTENTICOS:
+      *                    SE DESCARTAN LOS REGISTROS EN BLANCO Y LOS
+      *                    QUE TRAEN DIGITOS U OTROS CARACTERES QUE NO
+      *                    SON LETRAS, YA QUE ESOS SON CODIGOS MAL
+      *                    FORMADOS PARA ESTE EXTRACTO.
+                           IF WKS-LETRAS NOT = SPACES
+                               AND WKS-LETRAS IS ALPHABETIC
+                               MOVE WKS-LETRAS TO LETRAS-OUT
+                               WRITE REG-OUTFILE
+                               ADD 1 TO WS-TOTAL-FILTRADOS
+                           END-IF
+                           PERFORM ACTUALIZAR-CHECKPOINT
                    END-READ
-               END-PERFORM.
-           CLOSE INFILE.
+               END-PERFORM
+               IF WS-ES-REINICIO
+                   DISPLAY "(TOTALES ACUMULADOS DESDE ANTES DEL "
+                       "REINICIO, INCLUYEN LO YA PROCESADO EN "
+                       "EJECUCIONES ANTERIORES A ESTE CHECKPOINT)"
+               END-IF
+               DISPLAY "REGISTROS LEIDOS: " WS-TOTAL-LEIDOS
+               DISPLAY "REGISTROS ESCRITOS EN SALIDA: "
+                   WS-TOTAL-FILTRADOS
+               CLOSE INFILE
+               CLOSE OUTFILE
+               PERFORM BORRAR-CHECKPOINT
+           END-IF.
 
            STOP RUN.
+
+       ERROR-APERTURA-INFILE.
+           DISPLAY "ERROR: NO SE PUDO ABRIR " WS-RUTA-INFILE
+               " - FILE STATUS " WS-FILE-STATUS.
+
+      *Lee el checkpoint dejado por una ejecucion anterior que no
+      *llego a completarse. Un fichero de checkpoint vacio o
+      *inexistente se trata como "sin reinicio", empezando desde el
+      *primer registro como siempre. Ademas de la LETRAS, el
+      *checkpoint guarda los totales de control acumulados hasta ese
+      *punto, para que un reinicio no los reponga a cero: los totales
+      *de fin de job siguen reconciliando contra el fichero completo.
+       LEER-CHECKPOINT.
+           MOVE SPACES TO WS-ULTIMA-LETRAS.
+           OPEN INPUT CHECKPOINTFILE.
+           IF WS-CHECKPOINT-STATUS-OK
+               READ CHECKPOINTFILE
+                   AT END MOVE SPACES TO WS-ULTIMA-LETRAS
+                   NOT AT END
+                       MOVE CKP-LETRAS TO WS-ULTIMA-LETRAS
+                       MOVE CKP-TOTAL-LEIDOS TO WS-TOTAL-LEIDOS
+                       MOVE CKP-TOTAL-FILTRADOS TO WS-TOTAL-FILTRADOS
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+      *Graba la LETRAS del ultimo registro procesado con exito, junto
+      *con los totales de control acumulados hasta ese momento, cada
+      *WS-INTERVALO-CHECKPOINT registros, sobreescribiendo el
+      *checkpoint anterior, para no reprocesar el fichero completo
+      *si el job aborta a mitad de proceso.
+       ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WS-DESDE-CHECKPOINT.
+           IF WS-DESDE-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+               MOVE WKS-LETRAS TO WS-ULTIMA-LETRAS
+               OPEN OUTPUT CHECKPOINTFILE
+               IF NOT WS-CHECKPOINT-STATUS-OK
+                   DISPLAY "AVISO: NO SE PUDO ABRIR EL CHECKPOINT PARA "
+                       "ESCRITURA - FILE STATUS " WS-CHECKPOINT-STATUS
+               ELSE
+                   MOVE WS-ULTIMA-LETRAS TO CKP-LETRAS
+                   MOVE WS-TOTAL-LEIDOS TO CKP-TOTAL-LEIDOS
+                   MOVE WS-TOTAL-FILTRADOS TO CKP-TOTAL-FILTRADOS
+                   WRITE REG-CHECKPOINT
+                   IF NOT WS-CHECKPOINT-STATUS-OK
+                       DISPLAY "AVISO: NO SE PUDO GRABAR EL CHECKPOINT "
+                           "- FILE STATUS " WS-CHECKPOINT-STATUS
+                   END-IF
+                   CLOSE CHECKPOINTFILE
+               END-IF
+               MOVE 0 TO WS-DESDE-CHECKPOINT
+           END-IF.
+
+      *El proceso ha llegado a fin de fichero sin abortar, asi que el
+      *checkpoint deja de ser necesario: se deja vacio para que la
+      *proxima ejecucion nocturna empiece de nuevo desde el principio.
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           IF NOT WS-CHECKPOINT-STATUS-OK
+               DISPLAY "AVISO: NO SE PUDO VACIAR EL CHECKPOINT - "
+                   "FILE STATUS " WS-CHECKPOINT-STATUS
+           ELSE
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
        END PROGRAM Ficheros.
