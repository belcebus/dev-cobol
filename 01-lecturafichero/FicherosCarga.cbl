@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FicherosCarga.
+      *MODIFICACIONES
+      *09/08/2026 - ALTA INICIAL. Fichero.txt EN PRODUCCION SE ENTREGA
+      *             COMO UN FICHERO SECUENCIAL PLANO, NO COMO UN
+      *             FICHERO INDEXADO; ESTE PROGRAMA RECONSTRUYE LA
+      *             COPIA INDEXADA POR LETRAS QUE Ficheros.cbl NECESITA
+      *             PARA EL START ... KEY IS GREATER THAN DEL REINICIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Ruta del fichero plano de entrada, tal y como llega de origen.
+      *Se toma de la variable de entorno RUTA-FICHERO-PLANO.
+           SELECT INSEQ ASSIGN TO DYNAMIC WS-RUTA-INSEQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INSEQ-STATUS.
+      *Ruta de la copia indexada por LETRAS que lee Ficheros.cbl.
+      *Se toma de la variable de entorno RUTA-FICHERO (la misma que
+      *usa Ficheros.cbl para abrir INFILE).
+           SELECT OUTIDX ASSIGN TO DYNAMIC WS-RUTA-OUTIDX
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LETRAS-IDX
+           FILE STATUS IS WS-OUTIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INSEQ.
+       01 REG-INSEQ.
+           02 LETRAS-SEQ PIC A(10).
+
+       FD OUTIDX.
+       01 REG-OUTIDX.
+           02 LETRAS-IDX PIC A(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC A(1) VALUE 'N'.
+       COPY FILESTAT REPLACING NIVEL-FS BY 01
+           FS-CAMPO BY WS-INSEQ-STATUS
+           FS-OK BY WS-INSEQ-STATUS-OK
+           FS-FIN-FICHERO BY WS-INSEQ-STATUS-FIN
+           FS-CLAVE-DUPLICADA BY WS-INSEQ-STATUS-DUP
+           FS-REGISTRO-NO-ENCONTRADO BY WS-INSEQ-STATUS-NOTFOUND
+           FS-FICHERO-NO-EXISTE BY WS-INSEQ-STATUS-NOEXISTE
+           FS-DATOS-INVALIDOS BY WS-INSEQ-STATUS-INVALIDOS.
+       COPY FILESTAT REPLACING NIVEL-FS BY 01
+           FS-CAMPO BY WS-OUTIDX-STATUS
+           FS-OK BY WS-OUTIDX-STATUS-OK
+           FS-FIN-FICHERO BY WS-OUTIDX-STATUS-FIN
+           FS-CLAVE-DUPLICADA BY WS-OUTIDX-STATUS-DUP
+           FS-REGISTRO-NO-ENCONTRADO BY WS-OUTIDX-STATUS-NOTFOUND
+           FS-FICHERO-NO-EXISTE BY WS-OUTIDX-STATUS-NOEXISTE
+           FS-DATOS-INVALIDOS BY WS-OUTIDX-STATUS-INVALIDOS.
+       01 WS-RUTA-INSEQ  PIC X(80) VALUE "Fichero.txt".
+       01 WS-RUTA-OUTIDX PIC X(80) VALUE "Fichero.idx".
+       01 WS-TOTAL-CONVERTIDOS PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Carga de Fichero.txt plano a copia indexada"
+           ACCEPT WS-RUTA-INSEQ FROM ENVIRONMENT "RUTA-FICHERO-PLANO"
+           IF WS-RUTA-INSEQ = SPACES
+               MOVE "Fichero.txt" TO WS-RUTA-INSEQ
+           END-IF
+           ACCEPT WS-RUTA-OUTIDX FROM ENVIRONMENT "RUTA-FICHERO"
+           IF WS-RUTA-OUTIDX = SPACES
+               MOVE "Fichero.idx" TO WS-RUTA-OUTIDX
+           END-IF
+
+           OPEN INPUT INSEQ
+           IF NOT WS-INSEQ-STATUS-OK
+               DISPLAY "ERROR: NO SE PUDO ABRIR EL FICHERO PLANO - "
+                   "FILE STATUS " WS-INSEQ-STATUS
+           ELSE
+      *        SE RECONSTRUYE LA COPIA INDEXADA DESDE CERO EN CADA
+      *        EJECUCION, YA QUE EL FICHERO PLANO DE ORIGEN ES LA
+      *        ENTREGA COMPLETA DE ESA NOCHE, NO UN INCREMENTAL.
+               OPEN OUTPUT OUTIDX
+               IF NOT WS-OUTIDX-STATUS-OK
+                   DISPLAY "ERROR: NO SE PUDO CREAR LA COPIA INDEXADA "
+                       "- FILE STATUS " WS-OUTIDX-STATUS
+               ELSE
+                   PERFORM CONVERTIR-SIGUIENTE UNTIL WS-EOF = 'Y'
+                   CLOSE OUTIDX
+                   DISPLAY "REGISTROS CONVERTIDOS: "
+                       WS-TOTAL-CONVERTIDOS
+               END-IF
+               CLOSE INSEQ
+           END-IF.
+
+           STOP RUN.
+
+       CONVERTIR-SIGUIENTE.
+           READ INSEQ INTO REG-OUTIDX
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   WRITE REG-OUTIDX
+                       INVALID KEY
+                           DISPLAY "AVISO: LETRAS DUPLICADA IGNORADA: "
+                               LETRAS-IDX
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-CONVERTIDOS
+                   END-WRITE
+           END-READ.
+
+       END PROGRAM FicherosCarga.
