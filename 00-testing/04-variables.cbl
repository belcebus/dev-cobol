@@ -1,26 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 04-VARIABLES.
+      *MODIFICACIONES
+      *09/08/2026 - EL REGISTRO EMPLEADO YA NO SE RELLENA CON VALUES,
+      *             SE LEE DE EMPLEADO_MAESTRO.DAT.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOFILE ASSIGN TO "EMPLEADO_MAESTRO.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WKS-EMPLEADOFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOFILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EMPLEADOFILE.
+           COPY EMPLEADO REPLACING NIVEL-EMP BY 05
+               NOMBRE-EMP BY MAE-NOMBRE
+               APELLIDO-PAT-EMP BY MAE-PRIMER-APELLIDO
+               APELLIDO-MAT-EMP BY MAE-SEGUNDO-APELLIDO
+               SALARIO-EMP BY MAE-SALARIO.
+           05 MAE-EDAD                         PIC 9(02).
+
         WORKING-STORAGE SECTION.
-      
+
       *VARABLE QUE NO SE PUEDE DIVIDIR, ES DECIR, NO ES COMPUESTA: 77
         77 WKS-NOMBRE                          PICTURE A(30).
-      
+
+        77 WKS-EMPLEADOFILE-STATUS             PIC X(02) VALUE "00".
+           88 WKS-EMPLEADOFILE-OK              VALUE "00".
+
       *VARIABLE QUE PUEDE SER COMPUESTA, REGISTROS: 01
         01 WKS-REGISTRO-EMPLEADO.
-           02 WKS-NOM-EMP.
-              03 WKS-NOMBRE-EMPLEADO           PICTURE A(30) 
-                                                 VALUE "DAVID".
-              03 WKS-PRIMER-APELLIDO           PICTURE A(30)
-                                                 VALUE "HERNANDEZ". 
-              03 WKS-SEGUNDO-APELLIDO          PICTURE A(30)
-                                                 VALUE "MARTIN".
-           02 WKS-EDAD                         PICTURE 9(02)
-                                                 VALUE 42.
-           02 WKS-SALARIO                      PICTURE 9(05)V9(2)
-                                                 VALUE 789.34.
-      
+           COPY EMPLEADO REPLACING NIVEL-EMP BY 02
+               NOMBRE-EMP BY WKS-NOMBRE-EMPLEADO
+               APELLIDO-PAT-EMP BY WKS-PRIMER-APELLIDO
+               APELLIDO-MAT-EMP BY WKS-SEGUNDO-APELLIDO
+               SALARIO-EMP BY WKS-SALARIO.
+           02 WKS-EDAD                         PICTURE 9(02).
+
       *NIVEL PARA RENOMBRADO DE VARIABLES. LAS ELEMENTALES Y EL AGRUPADO
       *PRINCIPAL NO PUEDEN SER RENOMBRADOS. DEBEN ESTAR AL MISMO NIVEL.
         66  WKS-APELLIDOS RENAMES WKS-PRIMER-APELLIDO THRU WKS-SEGUNDO-A
@@ -41,6 +59,7 @@
            DISPLAY "PROGRAMA DE VARIABLES".
            ACCEPT WKS-NOMBRE.
            DISPLAY "HOLA, " WKS-NOMBRE.
+           PERFORM 00002-CARGAR-EMPLEADO.
            DISPLAY "REGISTRO EMPLEADO: " WKS-REGISTRO-EMPLEADO.
            DISPLAY "EDAD: " WKS-EDAD.
            DISPLAY "NOMBRE TRABAJADOR: " WKS-NOMBRE-EMPLEADO.
@@ -48,7 +67,29 @@
            DISPLAY "DIRECCION: " WS-DIRECCION.
            DISPLAY "GASTOS: " GASTOS.
            DISPLAY "BANDERA: " BANDERA.
-           
+
        STOP RUN.
+
+      *LEE EL PRIMER REGISTRO DE EMPLEADO_MAESTRO.DAT Y LO PASA A
+      *WKS-REGISTRO-EMPLEADO, EN VEZ DE FIJAR SUS DATOS CON VALUES.
+        00002-CARGAR-EMPLEADO.
+           OPEN INPUT EMPLEADOFILE.
+           IF NOT WKS-EMPLEADOFILE-OK
+             DISPLAY "NO SE PUDO ABRIR EMPLEADO_MAESTRO.DAT - FILE "
+                 "STATUS " WKS-EMPLEADOFILE-STATUS
+           ELSE
+             READ EMPLEADOFILE
+                 AT END
+                   DISPLAY "EMPLEADO_MAESTRO.DAT SIN REGISTROS"
+                 NOT AT END
+                   MOVE MAE-NOMBRE           TO WKS-NOMBRE-EMPLEADO
+                   MOVE MAE-PRIMER-APELLIDO  TO WKS-PRIMER-APELLIDO
+                   MOVE MAE-SEGUNDO-APELLIDO TO WKS-SEGUNDO-APELLIDO
+                   MOVE MAE-SALARIO          TO WKS-SALARIO
+                   MOVE MAE-EDAD             TO WKS-EDAD
+             END-READ
+             CLOSE EMPLEADOFILE
+           END-IF.
+
        END PROGRAM 04-VARIABLES.
        
\ No newline at end of file
