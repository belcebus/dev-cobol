@@ -1,8 +1,37 @@
        IDENTIFICATION DIVISION.
             PROGRAM-ID. CALCULADORA.
-       
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGFILE ASSIGN TO "CALCULADORA_LOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wks-logfile-status.
+
+           SELECT OPFILE ASSIGN TO DYNAMIC WS-RUTA-OPFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wks-opfile-status.
+
+           SELECT REPFILE ASSIGN TO "CALCULADORA_RESULTADOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS wks-repfile-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD LOGFILE.
+       01 LINEA-LOGFILE PIC X(80).
+
+       FD OPFILE.
+       01 REG-OPFILE.
+          05 OP-NUM1     PIC S9(05)V99 SIGN IS TRAILING SEPARATE.
+          05 FILLER      PIC X(01).
+          05 OP-OPCION   PIC X(01).
+          05 FILLER      PIC X(01).
+          05 OP-NUM2     PIC S9(05)V99 SIGN IS TRAILING SEPARATE.
+
+       FD REPFILE.
+       01 LINEA-REPFILE PIC X(80).
+
          WORKING-STORAGE SECTION.
 
          77 wks-num-1    PIC S9(05)V99.
@@ -11,6 +40,22 @@
          77 wks-opcion   PIC A(03).
          77 wks-eleccion PIC 9(01).
          77 wks-resto    PIC ZZZZ9.
+         77 wks-logfile-status PIC X(02).
+            88 wks-logfile-status-ok VALUE "00".
+         77 wks-linea-log PIC X(80).
+         77 WS-RUTA-OPFILE PIC X(80) VALUE "CALCULADORA_OPERACIONES.TXT".
+         77 wks-opfile-status PIC X(02).
+            88 wks-opfile-ok  VALUE "00".
+            88 wks-opfile-fin VALUE "10".
+         77 wks-repfile-status PIC X(02).
+            88 wks-repfile-ok VALUE "00".
+         77 wks-linea-rep PIC X(80).
+         77 wks-memoria PIC S9(07)V99 VALUE 0.
+         77 wks-memoria-format PIC -ZZZZZZZZZ9.99.
+         77 wks-ultimo-resultado PIC S9(07)V99 VALUE 0.
+         77 wks-opcion-invalida PIC X(01) VALUE "N".
+            88 opcion-invalida VALUE "S".
+            88 opcion-valida   VALUE "N".
 
        PROCEDURE DIVISION.
        0001-MI-SECCION SECTION.
@@ -23,7 +68,7 @@
 
        0000-Calculadora.
            >>SOURCE FORMAT IS FREE
-           DISPLAY "1-. USAR LA CALCULADORA, 2-. SALIR" LINE 1 ERASE SCREEN.
+           DISPLAY "1-. USAR LA CALCULADORA, 2-. SALIR, 3-. MODO LOTES, 4-. MEMORIA" LINE 1 ERASE SCREEN.
            >>SOURCE FORMAT IS FIXED
            ACCEPT wks-eleccion LINE 2.
            IF wks-eleccion = 1
@@ -31,6 +76,10 @@
              PERFORM 0002-EjecutarOperacion
            ELSE IF wks-eleccion = 2
               NEXT SENTENCE
+           ELSE IF wks-eleccion = 3
+              PERFORM 0004-ModoLotes
+           ELSE IF wks-eleccion = 4
+              PERFORM 0007-OperacionMemoria
            ELSE
              DISPLAY "OPCION INCORRECTA" LINE 3
            END-IF.
@@ -49,31 +98,165 @@
            MOVE FUNCTION UPPER-CASE(wks-opcion) TO wks-opcion.
 
        0002-EjecutarOperacion.
+           PERFORM 0002-CalcularOperacion.
+
+           IF opcion-invalida
+               NEXT SENTENCE
+           ELSE IF wks-opcion = "S" OR "R" OR "M" OR "D" OR "P" OR "Z"
+               DISPLAY wks-res LINE 10
+               PERFORM 0003-RegistrarHistorico
+           ELSE IF wks-opcion = "L"
+               DISPLAY wks-resto LINE 10
+               PERFORM 0003-RegistrarHistorico
+           END-IF.
+
+           DISPLAY "PRESIONE CUALQUIER TECLA PARA CONTINUAR" LINE 11.
+           STOP " ".
+
+       0002-CalcularOperacion.
+           SET opcion-valida TO TRUE.
            IF wks-opcion = "S"
-             ADD wks-num-1 TO wks-num-2 GIVING wks-res
+             ADD wks-num-1 TO wks-num-2
+                 GIVING wks-res wks-ultimo-resultado
            ELSE IF wks-opcion = "R"
-             SUBTRACT wks-num-2 FROM wks-num-1 GIVING wks-res
+             SUBTRACT wks-num-2 FROM wks-num-1
+                 GIVING wks-res wks-ultimo-resultado
            ELSE IF wks-opcion = "M"
-             MULTIPLY wks-num-1 BY wks-num-2 GIVING wks-res
+             MULTIPLY wks-num-1 BY wks-num-2
+                 GIVING wks-res wks-ultimo-resultado
            ELSE IF wks-opcion = "D" OR "L"
-             >>SOURCE FORMAT IS FREE
-             DIVIDE wks-num-1 BY wks-num-2 GIVING wks-res REMAINDER wks-resto
-             >>SOURCE FORMAT IS FIXED
+             IF wks-num-2 = 0
+               DISPLAY "OPERACION NO VALIDA: DIVISION ENTRE CERO" LINE 10
+               SET opcion-invalida TO TRUE
+             ELSE
+               >>SOURCE FORMAT IS FREE
+               DIVIDE wks-num-1 BY wks-num-2 GIVING wks-ultimo-resultado REMAINDER wks-resto
+               >>SOURCE FORMAT IS FIXED
+               MOVE wks-ultimo-resultado TO wks-res
+             END-IF
            ELSE IF wks-opcion = "P"
-             COMPUTE wks-res = wks-num-1 ** wks-num-2
+             COMPUTE wks-res wks-ultimo-resultado =
+                 wks-num-1 ** wks-num-2
            ELSE IF wks-opcion = "Z"
-             COMPUTE wks-res = wks-num-1 ** (1/wks-num-2)
-             
+             COMPUTE wks-res wks-ultimo-resultado =
+                 wks-num-1 ** (1/wks-num-2)
+
            ELSE
              DISPLAY "OPERACION NO VALIDA" LINE 10
            END-IF.
 
-           IF wks-opcion = "S" OR "R" OR "M" OR "D" OR "P" OR "Z"
-               DISPLAY wks-res LINE 10
+       0003-RegistrarHistorico.
+           OPEN EXTEND LOGFILE.
+           IF NOT wks-logfile-status-ok
+             OPEN OUTPUT LOGFILE
+             CLOSE LOGFILE
+             OPEN EXTEND LOGFILE
+           END-IF.
+           MOVE SPACES TO wks-linea-log.
+           IF wks-opcion = "L"
+             STRING wks-num-1 DELIMITED BY SIZE
+                    " " wks-opcion " " DELIMITED BY SIZE
+                    wks-num-2 DELIMITED BY SIZE
+                    " = " DELIMITED BY SIZE
+                    wks-resto DELIMITED BY SIZE
+                    INTO wks-linea-log
+             END-STRING
+           ELSE
+             STRING wks-num-1 DELIMITED BY SIZE
+                    " " wks-opcion " " DELIMITED BY SIZE
+                    wks-num-2 DELIMITED BY SIZE
+                    " = " DELIMITED BY SIZE
+                    wks-res DELIMITED BY SIZE
+                    INTO wks-linea-log
+             END-STRING
+           END-IF.
+           MOVE wks-linea-log TO LINEA-LOGFILE.
+           WRITE LINEA-LOGFILE.
+           CLOSE LOGFILE.
+
+       0004-ModoLotes.
+           OPEN INPUT OPFILE.
+           IF NOT wks-opfile-ok
+             DISPLAY "ERROR: NO SE PUDO ABRIR " WS-RUTA-OPFILE
+                 " - FILE STATUS " wks-opfile-status LINE 10
+           ELSE
+             OPEN OUTPUT REPFILE
+             PERFORM 0005-ProcesarSiguienteOperacion
+                 UNTIL wks-opfile-fin
+             CLOSE OPFILE
+             CLOSE REPFILE
+             DISPLAY "LOTE PROCESADO, RESULTADOS EN "
+                 "CALCULADORA_RESULTADOS.TXT" LINE 10
+           END-IF.
+           DISPLAY "PRESIONE CUALQUIER TECLA PARA CONTINUAR" LINE 11.
+           STOP " ".
+
+       0005-ProcesarSiguienteOperacion.
+           READ OPFILE
+               AT END SET wks-opfile-fin TO TRUE
+               NOT AT END
+                   MOVE OP-NUM1 TO wks-num-1
+                   MOVE OP-NUM2 TO wks-num-2
+                   MOVE FUNCTION UPPER-CASE(OP-OPCION) TO wks-opcion
+                   PERFORM 0002-CalcularOperacion
+                   PERFORM 0006-EscribirLineaResultado
+           END-READ.
+
+       0006-EscribirLineaResultado.
+           MOVE SPACES TO wks-linea-rep.
+           IF opcion-invalida
+             STRING wks-num-1 DELIMITED BY SIZE
+                    " " wks-opcion " " DELIMITED BY SIZE
+                    wks-num-2 DELIMITED BY SIZE
+                    " = OPERACION NO VALIDA" DELIMITED BY SIZE
+                    INTO wks-linea-rep
+             END-STRING
+           ELSE IF wks-opcion = "S" OR "R" OR "M" OR "D" OR "P" OR "Z"
+             PERFORM 0003-RegistrarHistorico
+             STRING wks-num-1 DELIMITED BY SIZE
+                    " " wks-opcion " " DELIMITED BY SIZE
+                    wks-num-2 DELIMITED BY SIZE
+                    " = " DELIMITED BY SIZE
+                    wks-res DELIMITED BY SIZE
+                    INTO wks-linea-rep
+             END-STRING
            ELSE IF wks-opcion = "L"
-               DISPLAY wks-resto LINE 10
+             PERFORM 0003-RegistrarHistorico
+             STRING wks-num-1 DELIMITED BY SIZE
+                    " " wks-opcion " " DELIMITED BY SIZE
+                    wks-num-2 DELIMITED BY SIZE
+                    " = " DELIMITED BY SIZE
+                    wks-resto DELIMITED BY SIZE
+                    INTO wks-linea-rep
+             END-STRING
+           ELSE
+             STRING wks-num-1 DELIMITED BY SIZE
+                    " " wks-opcion " " DELIMITED BY SIZE
+                    wks-num-2 DELIMITED BY SIZE
+                    " = OPERACION NO VALIDA" DELIMITED BY SIZE
+                    INTO wks-linea-rep
+             END-STRING
            END-IF.
+           MOVE wks-linea-rep TO LINEA-REPFILE.
+           WRITE LINEA-REPFILE.
 
+       0007-OperacionMemoria.
+           DISPLAY "M+ SUMA EL ULTIMO RESULTADO, M- LO RESTA, "
+               "MR RECUPERA LA MEMORIA" LINE 4.
+           ACCEPT wks-opcion LINE 5.
+           MOVE FUNCTION UPPER-CASE(wks-opcion) TO wks-opcion.
+           IF wks-opcion = "M+"
+             ADD wks-ultimo-resultado TO wks-memoria
+           ELSE IF wks-opcion = "M-"
+             SUBTRACT wks-ultimo-resultado FROM wks-memoria
+           ELSE IF wks-opcion = "MR"
+             MOVE wks-memoria TO wks-ultimo-resultado
+             MOVE wks-memoria TO wks-res
+           ELSE
+             DISPLAY "OPCION DE MEMORIA NO VALIDA" LINE 6
+           END-IF.
+           MOVE wks-memoria TO wks-memoria-format.
+           DISPLAY "MEMORIA: " wks-memoria-format LINE 7.
            DISPLAY "PRESIONE CUALQUIER TECLA PARA CONTINUAR" LINE 11.
            STOP " ".
        END PROGRAM CALCULADORA.
