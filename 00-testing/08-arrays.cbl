@@ -1,7 +1,19 @@
        ID DIVISION.
        PROGRAM-ID. 08-ARRAYS.
        AUTHOR. DAVID HERNANDEZ MARTIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSVFILE ASSIGN TO "TRABAJADORES.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS csvfile-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CSVFILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-CSVFILE PIC X(170).
+
        WORKING-STORAGE SECTION.
 
          >>SOURCE FORMAT IS FREE
@@ -19,6 +31,10 @@
          77 salario-format       PIC -ZZZZ9.99.
          77 id-consulta          PIC 9(03).
 
+         77 salario-maximo       PIC S9(05)V99 VALUE 50000.00.
+         01 salario-valido       PIC 9(01) VALUE ZERO.
+            88 salario-es-valido VALUE 1.
+
          01 opcion               PIC A(01) VALUE SPACE.
             88 opcion-alta        VALUE 'A'.
             88 opcion-consulta    VALUE 'C'.
@@ -26,9 +42,28 @@
             88 opcion-no          VALUE 'N'.
             88 opcion-general     VALUE 'G'.
             88 opcion-particular  VALUE 'P'.
-         
+            88 opcion-exportar    VALUE 'E'.
+
          77 terminar             PIC 9(01) VALUE ZERO.
 
+         01 orden-campo          PIC A(01) VALUE SPACE.
+            88 orden-por-apellido VALUE 'A'.
+            88 orden-por-salario  VALUE 'S'.
+
+         77 sort-i                PIC 9(03).
+         77 sort-j                PIC 9(03).
+
+         01 temp-trabajador.
+            02 temp-nombre       PIC X(50).
+            02 temp-apellido-pat PIC X(50).
+            02 temp-apellido-mat PIC X(50).
+            02 temp-salario      PIC S9(05)V99.
+            02 temp-id           PIC 9(02).
+
+         77 csvfile-status       PIC X(02) VALUE "00".
+            88 csvfile-ok        VALUE "00".
+         77 linea-csv            PIC X(170).
+
        PROCEDURE DIVISION.
        0000-MAIN SECTION.
        0000-PRINCIPAL.
@@ -38,8 +73,8 @@
            STOP RUN.
 
 
-       0003-MENU.  
-           DISPLAY "A = ALTA, C = CONSULTA, S = SALIR".
+       0003-MENU.
+           DISPLAY "A = ALTA, C = CONSULTA, E = EXPORTAR CSV, S = SALIR".
            ACCEPT opcion.
            MOVE 1 TO indice.
 
@@ -52,11 +87,16 @@
                DISPLAY "G = GENERAL, P = PARTICULAR"
                ACCEPT opcion
                IF opcion-general
+                   DISPLAY "ORDENAR POR: A = APELLIDO, S = SALARIO"
+                   ACCEPT orden-campo
+                   PERFORM 0006-ORDENAR-TRABAJADORES
                    PERFORM 0002-MOSTRAR-TRABAJADORES UNTIL indice = indice-alta
                ELSE IF opcion-particular
                    PERFORM 0005-MOSTRAR-TRABAJADOR-ID-ALT
                 ELSE
                    DISPLAY "OPCION NO VALIDA"
+           ELSE IF opcion-exportar
+               PERFORM 0007-EXPORTAR-CSV
            ELSE IF opcion-si
                MOVE 1 TO terminar
            ELSE
@@ -103,11 +143,98 @@
            DISPLAY "APELLIDO MATERNO".
            ACCEPT apellido-mat(indice-alta).
            
-           DISPLAY "SALARIO".
-           ACCEPT salario(indice-alta).
+           MOVE ZERO TO salario-valido.
+           PERFORM 0004-CAPTURA-SALARIO UNTIL salario-es-valido.
 
            MOVE indice-alta TO id-trabajador(indice-alta).
            MULTIPLY id-trabajador(indice-alta) BY 10 GIVING id-trabajador(indice-alta).
            ADD 1 TO indice-alta.
-           
+
+       0004-CAPTURA-SALARIO.
+
+           DISPLAY "SALARIO".
+           ACCEPT salario(indice-alta).
+
+           IF salario(indice-alta) > ZERO AND
+                   salario(indice-alta) <= salario-maximo
+               SET salario-es-valido TO TRUE
+           ELSE
+               DISPLAY "SALARIO NO VALIDO, DEBE ESTAR ENTRE 0.01 Y "
+                   salario-maximo
+           END-IF.
+
+      *>ORDENACION POR BURBUJA DE LOS TRABAJADORES DADOS DE ALTA, POR
+      *>APELLIDO PATERNO O POR SALARIO SEGUN ORDEN-CAMPO, ANTES DEL
+      *>LISTADO GENERAL.
+       0006-ORDENAR-TRABAJADORES.
+           PERFORM 0006-PASADA-ORDENAR
+               VARYING sort-i FROM 1 BY 1 UNTIL sort-i > indice-alta - 2.
+
+       0006-PASADA-ORDENAR.
+           PERFORM 0006-COMPARAR-INTERCAMBIAR
+               VARYING sort-j FROM 1 BY 1
+               UNTIL sort-j > indice-alta - 1 - sort-i.
+
+       0006-COMPARAR-INTERCAMBIAR.
+           IF orden-por-salario
+               IF salario(sort-j) > salario(sort-j + 1)
+                   PERFORM 0006-INTERCAMBIAR-REGISTROS
+               END-IF
+           ELSE
+               IF apellido-pat(sort-j) > apellido-pat(sort-j + 1)
+                   PERFORM 0006-INTERCAMBIAR-REGISTROS
+               END-IF
+           END-IF.
+
+       0006-INTERCAMBIAR-REGISTROS.
+           MOVE nombre-trabajador(sort-j)   TO temp-nombre.
+           MOVE apellido-pat(sort-j)        TO temp-apellido-pat.
+           MOVE apellido-mat(sort-j)        TO temp-apellido-mat.
+           MOVE salario(sort-j)             TO temp-salario.
+           MOVE id-trabajador(sort-j)       TO temp-id.
+
+           MOVE nombre-trabajador(sort-j + 1) TO nombre-trabajador(sort-j).
+           MOVE apellido-pat(sort-j + 1)      TO apellido-pat(sort-j).
+           MOVE apellido-mat(sort-j + 1)      TO apellido-mat(sort-j).
+           MOVE salario(sort-j + 1)           TO salario(sort-j).
+           MOVE id-trabajador(sort-j + 1)     TO id-trabajador(sort-j).
+
+           MOVE temp-nombre       TO nombre-trabajador(sort-j + 1).
+           MOVE temp-apellido-pat TO apellido-pat(sort-j + 1).
+           MOVE temp-apellido-mat TO apellido-mat(sort-j + 1).
+           MOVE temp-salario      TO salario(sort-j + 1).
+           MOVE temp-id           TO id-trabajador(sort-j + 1).
+
+      *>VUELCA EL LISTADO DE TRABAJADORES A UN FICHERO DE TEXTO
+      *>DELIMITADO POR COMAS, PARA SU EXPLOTACION FUERA DEL PROGRAMA.
+       0007-EXPORTAR-CSV.
+           OPEN OUTPUT CSVFILE.
+           IF NOT csvfile-ok
+               DISPLAY "NO SE PUDO CREAR TRABAJADORES.CSV - FILE "
+                   "STATUS " csvfile-status
+           ELSE
+               MOVE 1 TO indice
+               PERFORM 0007-ESCRIBIR-LINEA-CSV UNTIL indice = indice-alta
+               CLOSE CSVFILE
+               DISPLAY "EXPORTACION COMPLETA: TRABAJADORES.CSV"
+           END-IF.
+
+       0007-ESCRIBIR-LINEA-CSV.
+           MOVE salario(indice) TO salario-format.
+           MOVE SPACES TO linea-csv.
+           STRING id-trabajador(indice)     DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  nombre-trabajador(indice)  DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  apellido-pat(indice)       DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  apellido-mat(indice)       DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  salario-format             DELIMITED BY SIZE
+                  INTO linea-csv
+           END-STRING.
+           MOVE linea-csv TO LINEA-CSVFILE.
+           WRITE LINEA-CSVFILE.
+           ADD 1 TO indice.
+
        END PROGRAM 08-ARRAYS.
