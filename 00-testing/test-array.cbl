@@ -1,31 +1,51 @@
        PROGRAM-ID. prueba-array.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRABAJADORFILE ASSIGN TO "TRABAJADORES_PRUEBA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS trabajadorfile-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRABAJADORFILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-TRABAJADORFILE.
+           02 REG-IDENTIFICADOR PIC 9(02).
+           02 REG-NOMBRE        PIC A(10).
+           02 REG-APELLIDO      PIC A(10).
+
        WORKING-STORAGE SECTION.
 
        >> SOURCE FORMAT IS FREE
          01 TRABAJADORES.
-           02 TRABAJADOR OCCURS 1 TO 3 TIMES DEPENDING ON INDICE
+           02 TRABAJADOR OCCURS 1 TO 100 TIMES DEPENDING ON INDICE-ALTA
                          INDEXED BY INDX.
                03 IDENTIFICADOR PIC 9(02).
                03 NOMBRE PIC A(10).
                03 APELLIDO PIC A(10).
 
          77 INDICE PIC 9(02) VALUE 1.
+         77 INDICE-ALTA PIC 9(02) VALUE 1.
 
          77 ELEMENTO-BUSQUEDA PIC 9(02) VALUE 30.
-       
+         77 NOMBRE-BUSQUEDA PIC A(10) VALUE "ANTONIO".
+
+         77 trabajadorfile-status PIC X(02) VALUE "00".
+            88 trabajadorfile-ok  VALUE "00".
+
        PROCEDURE DIVISION.
-       
+
            PERFORM 0000-INITIALIZE.
-           PERFORM 0001-DISPLAY-TRABAJADORES UNTIL INDICE > 3.
-    
+           PERFORM 0001-DISPLAY-TRABAJADORES UNTIL INDICE = INDICE-ALTA.
+
            DISPLAY "                      ".
            DISPLAY "**********************".
            DISPLAY "                      ".
 
            SET INDX TO 1
-           SEARCH TRABAJADOR 
-               AT END 
+           SEARCH TRABAJADOR
+               AT END
                    DISPLAY "NO ENCONTRADO"
                WHEN IDENTIFICADOR(INDX) = ELEMENTO-BUSQUEDA
                    DISPLAY "               "
@@ -35,19 +55,52 @@
                    DISPLAY "APELLIDO     : " APELLIDO(INDX)
            END-SEARCH.
 
+           DISPLAY "                      ".
+           DISPLAY "**********************".
+           DISPLAY "                      ".
+
+           SET INDX TO 1
+           SEARCH TRABAJADOR
+               AT END
+                   DISPLAY "NO ENCONTRADO"
+               WHEN NOMBRE(INDX) = NOMBRE-BUSQUEDA
+                   DISPLAY "               "
+                   DISPLAY INDX
+                   DISPLAY "IDENTIFICADOR: " IDENTIFICADOR(INDX)
+                   DISPLAY "NOMBRE       : " NOMBRE(INDX)
+                   DISPLAY "APELLIDO     : " APELLIDO(INDX)
+           END-SEARCH.
+
            STOP RUN.
 
-       
+      *>CARGA LA TABLA TRABAJADOR DESDE TRABAJADORES_PRUEBA.DAT EN VEZ
+      *>DE FIJAR SUS DATOS CON VALUES, PARA PODER BUSCAR EN CUALQUIER
+      *>LISTADO DE PERSONAS Y NO SOLO EN LAS TRES DE PRUEBA.
        0000-INITIALIZE.
-           MOVE 10 TO IDENTIFICADOR(1).
-           MOVE "DAVID" TO NOMBRE(1).
-           MOVE "HERNANDEZ" TO APELLIDO(1).
-           MOVE 20 TO IDENTIFICADOR(2).
-           MOVE "LAURA" TO NOMBRE(2).
-           MOVE "CUETO" TO APELLIDO(2).
-           MOVE 30 TO IDENTIFICADOR(3).
-           MOVE "ANTONIO" TO NOMBRE(3).
-           MOVE "MARTIN" TO APELLIDO(3).
+           MOVE 1 TO INDICE-ALTA.
+           OPEN INPUT TRABAJADORFILE.
+           IF NOT trabajadorfile-ok
+               DISPLAY "NO SE PUDO ABRIR TRABAJADORES_PRUEBA.DAT - FILE "
+                   "STATUS " trabajadorfile-status
+           ELSE
+               *> IGUAL QUE EL TOPE DE 08-ARRAYS.CBL: SE DEJA DE LEER
+               *> EN CUANTO INDICE-ALTA LLEGA AL LIMITE DE LA TABLA,
+               *> PARA QUE NUNCA QUEDE POR ENCIMA DEL OCCURS DECLARADO.
+               PERFORM 0000-LEER-TRABAJADOR UNTIL trabajadorfile-status = "10"
+                   OR INDICE-ALTA = 100
+               CLOSE TRABAJADORFILE
+           END-IF.
+
+       0000-LEER-TRABAJADOR.
+           READ TRABAJADORFILE
+               AT END
+                   MOVE "10" TO trabajadorfile-status
+               NOT AT END
+                   MOVE REG-IDENTIFICADOR TO IDENTIFICADOR(INDICE-ALTA)
+                   MOVE REG-NOMBRE        TO NOMBRE(INDICE-ALTA)
+                   MOVE REG-APELLIDO      TO APELLIDO(INDICE-ALTA)
+                   ADD 1 TO INDICE-ALTA
+           END-READ.
 
        0001-DISPLAY-TRABAJADORES.
            DISPLAY "               "
