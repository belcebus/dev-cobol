@@ -1,102 +1,387 @@
        ID DIVISION.
        PROGRAM-ID. 08-ARRAYS-BI.
        AUTHOR. DAVID HERNANDEZ MARTIN.
+      *MODIFICACIONES
+      *09/08/2026 - ROSTER PASADO A FICHERO INDEXADO POR ID-TRABAJADOR,
+      *             YA NO HAY LIMITE DE 100 TRABAJADORES EN MEMORIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRABFILE ASSIGN TO "TRABAJADORES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS id-trabajador
+           ALTERNATE RECORD KEY IS apellido-pat WITH DUPLICATES
+           ALTERNATE RECORD KEY IS apellido-mat WITH DUPLICATES
+           FILE STATUS IS trabfile-status.
+
+           SELECT NOMINAFILE ASSIGN TO "NOMINA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS nominafile-status.
+
+           SELECT DEPTOFILE ASSIGN TO "DEPARTAMENTOS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS deptofile-status.
+
+           SELECT AUDITFILE ASSIGN TO "AUDITORIA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS auditfile-status.
+
+           SELECT CARGAFILE ASSIGN TO "CARGA_TRABAJADORES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS cargafile-status.
+
+           SELECT HISTSALFILE ASSIGN TO "HIST_SALARIOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS histsalfile-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRABFILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-TRABAJADOR.
+           05 id-trabajador     PIC 9(05).
+           COPY EMPLEADO REPLACING NIVEL-EMP BY 05
+               NOMBRE-EMP BY nombre-trabajador
+               APELLIDO-PAT-EMP BY apellido-pat
+               APELLIDO-MAT-EMP BY apellido-mat
+               SALARIO-EMP BY salario.
+           05 estado-trabajador PIC X(01).
+              88 trabajador-activo VALUE 'A'.
+              88 trabajador-baja   VALUE 'B'.
+           05 departamentos.
+              10 id-departamento PIC 9(02) OCCURS 3 TIMES.
+
+       FD  NOMINAFILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-NOMINA               PIC X(80).
+
+       FD  DEPTOFILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-DEPARTAMENTO.
+           05 id-departamento-cat       PIC 9(02).
+           05 nombre-departamento-cat   PIC X(30).
+           05 responsable-departamento-cat PIC X(30).
+
+       FD  AUDITFILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-AUDITORIA             PIC X(200).
+
+       FD  CARGAFILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CARGA.
+           COPY EMPLEADO REPLACING NIVEL-EMP BY 05
+               NOMBRE-EMP BY carga-nombre
+               APELLIDO-PAT-EMP BY carga-apellido-pat
+               APELLIDO-MAT-EMP BY carga-apellido-mat
+               SALARIO-EMP BY carga-salario.
+           05 carga-departamento   PIC 9(02) OCCURS 3 TIMES.
+
+       FD  HISTSALFILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-HIST-SALARIO.
+           05 hist-id-trabajador   PIC 9(05).
+           05 hist-fecha-efectiva  PIC 9(08).
+           05 hist-salario-antes   PIC S9(05)V99 SIGN TRAILING SEPARATE.
+           05 hist-salario-despues PIC S9(05)V99 SIGN TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
 
          >>SOURCE FORMAT IS FREE
-         01 trabajadores.
-             02 datos-trabajador OCCURS 1 TO 100 TIMES DEPENDING ON indice-alta INDEXED BY INDX.       
-                03 nombre-trabajador PIC X(50).
-                03 apellido-pat      PIC X(50).
-                03 apellido-mat      PIC X(50).
-                03 salario           PIC S9(05)V99.
-                03 id-trabajador     PIC 9(02).
-                03 departamentos.
-                   04 id-departamento PIC 9(02) OCCURS 3 TIMES.
-  
-         77 indice               PIC 9(03) VALUE 0.
+         COPY FILESTAT REPLACING NIVEL-FS BY 77
+             FS-CAMPO BY trabfile-status
+             FS-OK BY trabfile-ok
+             FS-FIN-FICHERO BY trabfile-fin
+             FS-CLAVE-DUPLICADA BY trabfile-dup
+             FS-REGISTRO-NO-ENCONTRADO BY trabfile-no-encontrado
+             FS-FICHERO-NO-EXISTE BY trabfile-no-existe
+             FS-DATOS-INVALIDOS BY trabfile-datos-invalidos.
+
          77 indice-dep           PIC 9(01) VALUE 0.
-         77 indice-alta          PIC 9(03) VALUE 0.
          77 indice-alta-dep      PIC 9(01) VALUE 0.
-         
+         77 ws-siguiente-id      PIC 9(05) VALUE 0.
+
          77 salario-format       PIC -ZZZZ9.99.
-         77 id-consulta          PIC 9(03).
+         77 id-consulta          PIC 9(05).
+         77 ws-apellido-consulta PIC X(50).
+         77 ws-salario-anterior  PIC S9(05)V99.
+
+         COPY FILESTAT REPLACING NIVEL-FS BY 77
+             FS-CAMPO BY nominafile-status
+             FS-OK BY nominafile-ok
+             FS-FIN-FICHERO BY nominafile-fin
+             FS-CLAVE-DUPLICADA BY nominafile-dup
+             FS-REGISTRO-NO-ENCONTRADO BY nominafile-no-encontrado
+             FS-FICHERO-NO-EXISTE BY nominafile-no-existe
+             FS-DATOS-INVALIDOS BY nominafile-datos-invalidos.
+         COPY FILESTAT REPLACING NIVEL-FS BY 77
+             FS-CAMPO BY deptofile-status
+             FS-OK BY deptofile-ok
+             FS-FIN-FICHERO BY deptofile-fin
+             FS-CLAVE-DUPLICADA BY deptofile-dup
+             FS-REGISTRO-NO-ENCONTRADO BY deptofile-no-encontrado
+             FS-FICHERO-NO-EXISTE BY deptofile-no-existe
+             FS-DATOS-INVALIDOS BY deptofile-datos-invalidos.
+
+         COPY DEPTOCAT.
+
+         77 ws-seg-social        PIC S9(05)V99.
+         77 ws-irpf               PIC S9(05)V99.
+         77 ws-salario-neto      PIC S9(05)V99.
+         77 ws-importe-format    PIC -ZZZZ9.99.
+
+         COPY FILESTAT REPLACING NIVEL-FS BY 77
+             FS-CAMPO BY auditfile-status
+             FS-OK BY auditfile-ok
+             FS-FIN-FICHERO BY auditfile-fin
+             FS-CLAVE-DUPLICADA BY auditfile-dup
+             FS-REGISTRO-NO-ENCONTRADO BY auditfile-no-encontrado
+             FS-FICHERO-NO-EXISTE BY auditfile-no-existe
+             FS-DATOS-INVALIDOS BY auditfile-datos-invalidos.
+         77 ws-operador          PIC X(20) VALUE SPACES.
+         77 ws-fecha-auditoria   PIC 9(08).
+         77 ws-hora-auditoria    PIC 9(08).
+         77 ws-operacion-auditoria PIC X(12).
+
+         COPY FILESTAT REPLACING NIVEL-FS BY 77
+             FS-CAMPO BY cargafile-status
+             FS-OK BY cargafile-ok
+             FS-FIN-FICHERO BY cargafile-fin
+             FS-CLAVE-DUPLICADA BY cargafile-dup
+             FS-REGISTRO-NO-ENCONTRADO BY cargafile-no-encontrado
+             FS-FICHERO-NO-EXISTE BY cargafile-no-existe
+             FS-DATOS-INVALIDOS BY cargafile-datos-invalidos.
+         77 ws-total-cargados    PIC 9(05) VALUE 0.
+         COPY FILESTAT REPLACING NIVEL-FS BY 77
+             FS-CAMPO BY histsalfile-status
+             FS-OK BY histsalfile-ok
+             FS-FIN-FICHERO BY histsalfile-fin
+             FS-CLAVE-DUPLICADA BY histsalfile-dup
+             FS-REGISTRO-NO-ENCONTRADO BY histsalfile-no-encontrado
+             FS-FICHERO-NO-EXISTE BY histsalfile-no-existe
+             FS-DATOS-INVALIDOS BY histsalfile-datos-invalidos.
+
+         01 ws-antes-trabajador.
+            05 ws-ant-nombre        PIC X(50).
+            05 ws-ant-apellido-pat  PIC X(50).
+            05 ws-ant-apellido-mat  PIC X(50).
+            05 ws-ant-salario       PIC S9(05)V99.
 
          01 opcion               PIC A(01) VALUE SPACE.
             88 opcion-alta        VALUE 'A'.
+            88 opcion-baja        VALUE 'B'.
             88 opcion-consulta    VALUE 'C'.
+            88 opcion-modificar   VALUE 'M'.
+            88 opcion-nomina      VALUE 'I'.
             88 opcion-si          VALUE 'S'.
             88 opcion-no          VALUE 'N'.
             88 opcion-general     VALUE 'G'.
             88 opcion-particular  VALUE 'P'.
-         
+            88 opcion-apellido    VALUE 'L'.
+            88 opcion-apellido-mat VALUE 'T'.
+            88 opcion-carga-masiva VALUE 'Z'.
+            88 opcion-departamento VALUE 'D'.
+            88 opcion-resumen      VALUE 'R'.
+
          77 terminar             PIC 9(01) VALUE ZERO.
 
+         77 ws-departamento-consulta PIC 9(02).
+         77 ws-num-trabajadores-dep  PIC 9(05) VALUE 0.
+         77 ws-indice-dep-init       PIC 9(02) VALUE 0.
+         01 ws-totales-departamento.
+            05 ws-total-salario-dep  PIC S9(07)V99 OCCURS 50 TIMES.
+            05 ws-cabezas-dep        PIC 9(05) OCCURS 50 TIMES.
+         77 ws-total-salario-format  PIC -ZZZZZZ9.99.
+
        PROCEDURE DIVISION.
        0000-MAIN SECTION.
        0000-PRINCIPAL.
            DISPLAY "=== NOMINAS ===".
-           MOVE 1 TO indice-alta.
+           ACCEPT ws-operador FROM ENVIRONMENT "USER".
+           PERFORM 0000-ABRIR-FICHERO-TRABAJADORES.
+           PERFORM 0000-INICIALIZAR-CONTADOR.
+           PERFORM 0000-CARGAR-DEPARTAMENTOS.
            PERFORM 0003-MENU UNTIL terminar = 1.
+           CLOSE TRABFILE.
            STOP RUN.
 
-       0001-CAPTURA-TRABAJADOR. 
+       0000-ABRIR-FICHERO-TRABAJADORES.
+           *> SI EL FICHERO NO EXISTE TODAVIA SE CREA VACIO ANTES DE
+           *> ABRIRLO EN MODO ENTRADA/SALIDA PARA EL RESTO DE LA SESION.
+           OPEN I-O TRABFILE.
+           IF NOT trabfile-ok
+               OPEN OUTPUT TRABFILE
+               CLOSE TRABFILE
+               OPEN I-O TRABFILE
+           END-IF.
+
+       0000-INICIALIZAR-CONTADOR.
+           *> RECORRE EL FICHERO PARA CALCULAR EL SIGUIENTE ID-TRABAJADOR
+           *> A ASIGNAR, DE FORMA QUE LOS IDENTIFICADORES SIGAN SIENDO
+           *> UNICOS ENTRE UNA EJECUCION Y LA SIGUIENTE.
+           MOVE 0 TO ws-siguiente-id.
+           MOVE LOW-VALUES TO id-trabajador.
+           START TRABFILE KEY IS NOT LESS THAN id-trabajador
+               INVALID KEY SET trabfile-fin TO TRUE
+           END-START.
+           PERFORM 0000-BUSCAR-MAYOR-ID UNTIL trabfile-fin.
+           ADD 1 TO ws-siguiente-id.
+
+       0000-BUSCAR-MAYOR-ID.
+           READ TRABFILE NEXT RECORD
+               AT END SET trabfile-fin TO TRUE
+               NOT AT END
+                   IF id-trabajador > ws-siguiente-id
+                       MOVE id-trabajador TO ws-siguiente-id
+                   END-IF
+           END-READ.
+
+       0000-CARGAR-DEPARTAMENTOS.
+           *> LEE EL CATALOGO DE DEPARTAMENTOS VALIDOS A UNA TABLA EN
+           *> MEMORIA PARA PODER VALIDAR LOS CODIGOS TECLEADOS EN ALTA.
+           MOVE 0 TO num-departamentos-cat.
+           OPEN INPUT DEPTOFILE.
+           IF deptofile-status = "00"
+               PERFORM 0000-LEER-DEPARTAMENTO UNTIL deptofile-fin
+               CLOSE DEPTOFILE
+           ELSE
+               DISPLAY "AVISO: NO SE PUDO ABRIR DEPARTAMENTOS.DAT"
+           END-IF.
+
+       0000-LEER-DEPARTAMENTO.
+           READ DEPTOFILE
+               AT END SET deptofile-fin TO TRUE
+               NOT AT END
+                   ADD 1 TO num-departamentos-cat
+                   MOVE id-departamento-cat
+                       TO id-dep-cat(num-departamentos-cat)
+                   MOVE nombre-departamento-cat
+                       TO nombre-dep-cat(num-departamentos-cat)
+                   MOVE responsable-departamento-cat
+                       TO responsable-dep-cat(num-departamentos-cat)
+           END-READ.
+
+       0001-CAPTURA-TRABAJADOR.
+           *> SIN DEPARTAMENTOS CATALOGADOS NINGUN CODIGO TECLEADO
+           *> PUEDE LLEGAR A SER VALIDO, ASI QUE 0004-CAPTURA-
+           *> DEPARTAMENTO-VALIDO REPETIRIA EL PROMPT PARA SIEMPRE; SE
+           *> CORTA LA ALTA AQUI EN VEZ DE ENTRAR A ESE BUCLE.
+           IF num-departamentos-cat = 0
+               DISPLAY "NO HAY DEPARTAMENTOS CATALOGADOS, "
+                   "NO SE PUEDE DAR DE ALTA"
+           ELSE
+               MOVE SPACES TO nombre-trabajador apellido-pat apellido-mat
+               MOVE ZERO TO salario
+               MOVE ZERO TO id-departamento(1) id-departamento(2)
+                            id-departamento(3)
+
+               DISPLAY "NOMBRE TRABAJADOR"
+               ACCEPT nombre-trabajador
+
+               DISPLAY "APELLIDO PATERNO"
+               ACCEPT apellido-pat
 
-           DISPLAY "NOMBRE TRABAJADOR". 
-           ACCEPT nombre-trabajador(indice-alta).
-           
-           DISPLAY "APELLIDO PATERNO".
-           ACCEPT apellido-pat(indice-alta).
-           
-           DISPLAY "APELLIDO MATERNO".
-           ACCEPT apellido-mat(indice-alta).
-           
-           PERFORM 0004-CAPTURA-DEPARTAMENTOS-TRABAJADOR UNTIL indice-alta-dep = 3.
-           MOVE 0 TO indice-alta-dep.
+               DISPLAY "APELLIDO MATERNO"
+               ACCEPT apellido-mat
+
+               PERFORM 0004-CAPTURA-DEPARTAMENTOS-TRABAJADOR
+                   UNTIL indice-alta-dep = 3
+               MOVE 0 TO indice-alta-dep
+
+               DISPLAY "SALARIO"
+               ACCEPT salario
+
+               MOVE ws-siguiente-id TO id-trabajador
+               ADD 1 TO ws-siguiente-id
+               MOVE "ALTA" TO ws-operacion-auditoria
+               PERFORM 0001-GRABAR-TRABAJADOR
+           END-IF.
 
-           DISPLAY "SALARIO".
-           ACCEPT salario(indice-alta).
+       0001-GRABAR-TRABAJADOR.
+           *> ALTA COMUN A 0001-CAPTURA-TRABAJADOR (INTERACTIVA) Y
+           *> 0013-ALTA-DESDE-CARGA (CARGA MASIVA): ESCRIBE EL REGISTRO,
+           *> Y SI SE GRABA BIEN DEJA CONSTANCIA EN AUDITORIA Y EN EL
+           *> HISTORICO DE SALARIOS. EL LLAMADOR DEBE HABER PUESTO YA
+           *> id-trabajador Y ws-operacion-auditoria.
+           SET trabajador-activo TO TRUE.
 
-           MOVE indice-alta TO id-trabajador(indice-alta).
-           MULTIPLY id-trabajador(indice-alta) BY 10 GIVING id-trabajador(indice-alta).
-           ADD 1 TO indice-alta.
+           WRITE REG-TRABAJADOR
+               INVALID KEY
+                   DISPLAY "ERROR AL DAR DE ALTA ID " id-trabajador
+                       ": " trabfile-status
+               NOT INVALID KEY
+                   MOVE SPACES TO ws-antes-trabajador
+                   PERFORM 0011-AUDITAR-EVENTO
+                   MOVE ZERO TO ws-ant-salario
+                   PERFORM 0014-REGISTRAR-HISTORICO-SALARIO
+           END-WRITE.
 
        0002-MOSTRAR-TRABAJADORES.
 
-           DISPLAY "ID:      " id-trabajador(indice).
-           DISPLAY "NOMBRE:  " nombre-trabajador(indice).
-           DISPLAY "APP PAT: " apellido-pat(indice).
-           DISPLAY "APP MAT: " apellido-mat(indice).
-           
+           MOVE LOW-VALUES TO id-trabajador.
+           START TRABFILE KEY IS NOT LESS THAN id-trabajador
+               INVALID KEY SET trabfile-fin TO TRUE
+           END-START.
+           PERFORM 0002-MOSTRAR-SIGUIENTE-TRABAJADOR UNTIL trabfile-fin.
+
+       0002-MOSTRAR-SIGUIENTE-TRABAJADOR.
+
+           READ TRABFILE NEXT RECORD
+               AT END SET trabfile-fin TO TRUE
+               NOT AT END
+                   IF trabajador-activo
+                       PERFORM 0002-IMPRIMIR-TRABAJADOR-ACTUAL
+                   END-IF
+           END-READ.
+
+       0002-IMPRIMIR-TRABAJADOR-ACTUAL.
+
+           DISPLAY "ID:      " id-trabajador.
+           DISPLAY "NOMBRE:  " nombre-trabajador.
+           DISPLAY "APP PAT: " apellido-pat.
+           DISPLAY "APP MAT: " apellido-mat.
+
            PERFORM 0007-MOSTRAR-DEPARTAMENTOS UNTIL indice-dep > 2.
            MOVE 0 TO indice-dep.
-    
-           MOVE salario(indice) TO salario-format.
-           DISPLAY "SALARIO: " salario-format.
 
-           ADD 1 TO indice.
+           MOVE salario TO salario-format.
+           DISPLAY "SALARIO: " salario-format.
 
        0003-MENU.
 
-           DISPLAY "A = ALTA, C = CONSULTA, S = SALIR".
+           DISPLAY "A=ALTA, B=BAJA, C=CONSULTA, M=MODIFICAR, ".
+           DISPLAY "I=IMPRIMIR NOMINA, Z=CARGA MASIVA, ".
+           DISPLAY "R=RESUMEN NOMINA POR DEPARTAMENTO, S=SALIR".
            ACCEPT opcion.
-           MOVE 1 TO indice.
 
            IF opcion-alta
-               IF indice-alta < 100
-                   PERFORM 0001-CAPTURA-TRABAJADOR
-               ELSE
-                   DISPLAY "MEMORIA LLENA"
+               PERFORM 0001-CAPTURA-TRABAJADOR
+           ELSE IF opcion-baja
+               PERFORM 0008-BAJA-TRABAJADOR
+           ELSE IF opcion-carga-masiva
+               PERFORM 0013-CARGA-MASIVA-TRABAJADORES
            ELSE IF opcion-consulta
-               DISPLAY "G = GENERAL, P = PARTICULAR"
+               DISPLAY "G=GENERAL, P=POR ID, L=POR APELLIDO PATERNO, "
+                   "T=POR APELLIDO MATERNO, D=POR DEPARTAMENTO"
                ACCEPT opcion
                IF opcion-general
-                   PERFORM 0002-MOSTRAR-TRABAJADORES UNTIL indice = indice-alta
+                   PERFORM 0002-MOSTRAR-TRABAJADORES
                ELSE IF opcion-particular
                    PERFORM 0005-MOSTRAR-TRABAJADOR-ID-ALT
+               ELSE IF opcion-apellido
+                   PERFORM 0012-MOSTRAR-TRABAJADORES-APELLIDO
+               ELSE IF opcion-apellido-mat
+                   PERFORM 0012-MOSTRAR-TRABAJADORES-APELLIDO-MAT
+               ELSE IF opcion-departamento
+                   PERFORM 0015-MOSTRAR-TRABAJADORES-DEPARTAMENTO
                 ELSE
                    DISPLAY "OPCION NO VALIDA"
+           ELSE IF opcion-modificar
+               PERFORM 0009-MODIFICAR-TRABAJADOR
+           ELSE IF opcion-nomina
+               PERFORM 0010-GENERAR-NOMINA
+           ELSE IF opcion-resumen
+               PERFORM 0016-RESUMEN-NOMINA-DEPARTAMENTO
            ELSE IF opcion-si
                MOVE 1 TO terminar
            ELSE
@@ -106,37 +391,47 @@
        0004-CAPTURA-DEPARTAMENTOS-TRABAJADOR.
 
            ADD 1 TO indice-alta-dep.
-           DISPLAY "DEPARTAMENTO" indice-alta-dep.
-           ACCEPT id-departamento(indice-alta,indice-alta-dep).
+           SET dep-cat-invalido TO TRUE.
+           PERFORM 0004-CAPTURA-DEPARTAMENTO-VALIDO
+               UNTIL dep-cat-valido.
 
            MOVE " " TO opcion.
-           PERFORM 0006-OTRO-DEPARTAMENTO UNTIL opcion-si OR opcion-no OR indice-alta-dep = 3.
+           PERFORM 0006-OTRO-DEPARTAMENTO
+               UNTIL opcion-si OR opcion-no OR indice-alta-dep = 3.
 
            IF opcion-no
-               MOVE 3 TO indice-alta-dep    
+               MOVE 3 TO indice-alta-dep
            END-IF.
- 
+
+       0004-CAPTURA-DEPARTAMENTO-VALIDO.
+
+           DISPLAY "DEPARTAMENTO" indice-alta-dep.
+           ACCEPT id-departamento(indice-alta-dep).
+
+           SET INDX-DEP-CAT TO 1.
+           SET dep-cat-invalido TO TRUE.
+           SEARCH departamento-cat
+               AT END
+                   DISPLAY "CODIGO DE DEPARTAMENTO NO EXISTE, REPITA"
+               WHEN id-dep-cat(INDX-DEP-CAT) =
+                    id-departamento(indice-alta-dep)
+                   SET dep-cat-valido TO TRUE
+           END-SEARCH.
+
        0005-MOSTRAR-TRABAJADOR-ID-ALT.
- 
+
            DISPLAY "INTRODUCE EL IDENTIFICADOR: ".
            ACCEPT id-consulta.
 
-           SET INDX TO 1
-           SEARCH datos-trabajador
-               AT END DISPLAY "TRABAJADOR NO ENCONTRADO"
-               WHEN id-trabajador(INDX) = id-consulta
-                  DISPLAY "ID:      " id-trabajador(INDX)
-                  DISPLAY "NOMBRE:  " nombre-trabajador(INDX)
-                  DISPLAY "APP PAT: " apellido-pat(INDX)
-                  DISPLAY "APP MAT: " apellido-mat(INDX)
-                  MOVE INDX TO indice
-                  PERFORM 0007-MOSTRAR-DEPARTAMENTOS UNTIL indice-dep > 2
-                  MOVE 0 TO indice-dep
-                  MOVE salario(INDX) TO salario-format
-                  DISPLAY "SALARIO: " salario-format           
-           END-SEARCH.
+           MOVE id-consulta TO id-trabajador.
+           READ TRABFILE
+               INVALID KEY
+                   DISPLAY "TRABAJADOR NO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0002-IMPRIMIR-TRABAJADOR-ACTUAL
+           END-READ.
 
-       0006-OTRO-DEPARTAMENTO.      
+       0006-OTRO-DEPARTAMENTO.
            DISPLAY "OTRO DEPARTAMENTO? S/N".
            ACCEPT opcion.
 
@@ -147,10 +442,451 @@
        0007-MOSTRAR-DEPARTAMENTOS.
 
            ADD 1 TO indice-dep.
-           IF id-departamento(indice,indice-dep) NOT = 0
-               DISPLAY "DEPART" indice-dep ": " id-departamento(indice,indice-dep)
+           IF id-departamento(indice-dep) NOT = 0
+               DISPLAY "DEPART" indice-dep ": " id-departamento(indice-dep)
            ELSE
                MOVE 3 TO indice-dep
            END-IF.
-            
+
+       0008-BAJA-TRABAJADOR.
+
+           DISPLAY "IDENTIFICADOR DEL TRABAJADOR A DAR DE BAJA: ".
+           ACCEPT id-consulta.
+
+           MOVE id-consulta TO id-trabajador.
+           READ TRABFILE
+               INVALID KEY
+                   DISPLAY "TRABAJADOR NO ENCONTRADO"
+               NOT INVALID KEY
+                   MOVE nombre-trabajador TO ws-ant-nombre
+                   MOVE apellido-pat TO ws-ant-apellido-pat
+                   MOVE apellido-mat TO ws-ant-apellido-mat
+                   MOVE salario TO ws-ant-salario
+                   SET trabajador-baja TO TRUE
+                   REWRITE REG-TRABAJADOR
+                       INVALID KEY
+                           DISPLAY "ERROR AL DAR DE BAJA: " trabfile-status
+                       NOT INVALID KEY
+                           MOVE "BAJA" TO ws-operacion-auditoria
+                           PERFORM 0011-AUDITAR-EVENTO
+                   END-REWRITE
+                   DISPLAY "TRABAJADOR " id-trabajador " DADO DE BAJA"
+           END-READ.
+
+       0009-MODIFICAR-TRABAJADOR.
+
+           DISPLAY "IDENTIFICADOR DEL TRABAJADOR A MODIFICAR: ".
+           ACCEPT id-consulta.
+
+           MOVE id-consulta TO id-trabajador.
+           READ TRABFILE
+               INVALID KEY
+                   DISPLAY "TRABAJADOR NO ENCONTRADO"
+               NOT INVALID KEY
+                   MOVE nombre-trabajador TO ws-ant-nombre
+                   MOVE apellido-pat TO ws-ant-apellido-pat
+                   MOVE apellido-mat TO ws-ant-apellido-mat
+                   MOVE salario TO ws-ant-salario
+                   PERFORM 0009-CAPTURAR-CAMBIOS
+                   REWRITE REG-TRABAJADOR
+                       INVALID KEY
+                           DISPLAY "ERROR AL MODIFICAR: " trabfile-status
+                       NOT INVALID KEY
+                           MOVE "MODIFICACION" TO ws-operacion-auditoria
+                           PERFORM 0011-AUDITAR-EVENTO
+                           IF salario NOT = ws-ant-salario
+                               PERFORM 0014-REGISTRAR-HISTORICO-SALARIO
+                           END-IF
+                   END-REWRITE
+           END-READ.
+
+       0009-CAPTURAR-CAMBIOS.
+
+           DISPLAY "NOMBRE ACTUAL: " nombre-trabajador.
+           DISPLAY "NUEVO NOMBRE (ENTER PARA NO CAMBIAR): ".
+           ACCEPT nombre-trabajador.
+           IF nombre-trabajador = SPACES
+               MOVE ws-ant-nombre TO nombre-trabajador
+           END-IF.
+
+           DISPLAY "APELLIDO PATERNO ACTUAL: " apellido-pat.
+           DISPLAY "NUEVO APELLIDO PATERNO (ENTER PARA NO CAMBIAR): ".
+           ACCEPT apellido-pat.
+           IF apellido-pat = SPACES
+               MOVE ws-ant-apellido-pat TO apellido-pat
+           END-IF.
+
+           DISPLAY "APELLIDO MATERNO ACTUAL: " apellido-mat.
+           DISPLAY "NUEVO APELLIDO MATERNO (ENTER PARA NO CAMBIAR): ".
+           ACCEPT apellido-mat.
+           IF apellido-mat = SPACES
+               MOVE ws-ant-apellido-mat TO apellido-mat
+           END-IF.
+
+           MOVE salario TO ws-salario-anterior.
+           MOVE salario TO salario-format.
+           DISPLAY "SALARIO ACTUAL: " salario-format.
+           DISPLAY "NUEVO SALARIO (0 PARA NO CAMBIAR): ".
+           ACCEPT salario.
+           IF salario = 0
+               MOVE ws-salario-anterior TO salario
+           END-IF.
+
+       0012-MOSTRAR-TRABAJADORES-APELLIDO.
+
+           DISPLAY "APELLIDO PATERNO A BUSCAR: ".
+           ACCEPT ws-apellido-consulta.
+
+           MOVE ws-apellido-consulta TO apellido-pat.
+           START TRABFILE KEY IS NOT LESS THAN apellido-pat
+               INVALID KEY SET trabfile-fin TO TRUE
+           END-START.
+           IF trabfile-fin
+               DISPLAY "TRABAJADOR NO ENCONTRADO"
+           ELSE
+               PERFORM 0012-MOSTRAR-SIGUIENTE-APELLIDO
+                   UNTIL trabfile-fin
+                      OR apellido-pat NOT = ws-apellido-consulta
+           END-IF.
+
+       0012-MOSTRAR-SIGUIENTE-APELLIDO.
+
+           READ TRABFILE NEXT RECORD KEY IS apellido-pat
+               AT END SET trabfile-fin TO TRUE
+               NOT AT END
+                   IF apellido-pat = ws-apellido-consulta
+                       AND trabajador-activo
+                       PERFORM 0002-IMPRIMIR-TRABAJADOR-ACTUAL
+                   END-IF
+           END-READ.
+
+       0012-MOSTRAR-TRABAJADORES-APELLIDO-MAT.
+
+           DISPLAY "APELLIDO MATERNO A BUSCAR: ".
+           ACCEPT ws-apellido-consulta.
+
+           MOVE ws-apellido-consulta TO apellido-mat.
+           START TRABFILE KEY IS NOT LESS THAN apellido-mat
+               INVALID KEY SET trabfile-fin TO TRUE
+           END-START.
+           IF trabfile-fin
+               DISPLAY "TRABAJADOR NO ENCONTRADO"
+           ELSE
+               PERFORM 0012-MOSTRAR-SIGUIENTE-APELLIDO-MAT
+                   UNTIL trabfile-fin
+                      OR apellido-mat NOT = ws-apellido-consulta
+           END-IF.
+
+       0012-MOSTRAR-SIGUIENTE-APELLIDO-MAT.
+
+           READ TRABFILE NEXT RECORD KEY IS apellido-mat
+               AT END SET trabfile-fin TO TRUE
+               NOT AT END
+                   IF apellido-mat = ws-apellido-consulta
+                       AND trabajador-activo
+                       PERFORM 0002-IMPRIMIR-TRABAJADOR-ACTUAL
+                   END-IF
+           END-READ.
+
+       0015-MOSTRAR-TRABAJADORES-DEPARTAMENTO.
+           *> RECORRE TODO EL FICHERO DE TRABAJADORES BUSCANDO A LOS
+           *> QUE TIENEN EL DEPARTAMENTO INDICADO EN ALGUNA DE SUS
+           *> TRES ASIGNACIONES, AL CONTRARIO QUE 0007-MOSTRAR-
+           *> DEPARTAMENTOS QUE SOLO MUESTRA LOS DE UN TRABAJADOR YA
+           *> LOCALIZADO.
+           DISPLAY "CODIGO DE DEPARTAMENTO: ".
+           ACCEPT ws-departamento-consulta.
+
+           SET INDX-DEP-CAT TO 1.
+           SET dep-cat-invalido TO TRUE.
+           SEARCH departamento-cat
+               AT END
+                   DISPLAY "CODIGO DE DEPARTAMENTO NO EXISTE"
+               WHEN id-dep-cat(INDX-DEP-CAT) = ws-departamento-consulta
+                   SET dep-cat-valido TO TRUE
+           END-SEARCH.
+
+           IF dep-cat-valido
+               MOVE 0 TO ws-num-trabajadores-dep
+               MOVE LOW-VALUES TO id-trabajador
+               START TRABFILE KEY IS NOT LESS THAN id-trabajador
+                   INVALID KEY SET trabfile-fin TO TRUE
+               END-START
+               PERFORM 0015-BUSCAR-SIGUIENTE-DEL-DEPARTAMENTO
+                   UNTIL trabfile-fin
+               DISPLAY "TOTAL TRABAJADORES EN DEPARTAMENTO "
+                   ws-departamento-consulta ": " ws-num-trabajadores-dep
+           END-IF.
+
+       0015-BUSCAR-SIGUIENTE-DEL-DEPARTAMENTO.
+
+           READ TRABFILE NEXT RECORD
+               AT END SET trabfile-fin TO TRUE
+               NOT AT END
+                   IF trabajador-activo
+                       AND (id-departamento(1) = ws-departamento-consulta
+                        OR id-departamento(2) = ws-departamento-consulta
+                        OR id-departamento(3) = ws-departamento-consulta)
+                       PERFORM 0002-IMPRIMIR-TRABAJADOR-ACTUAL
+                       ADD 1 TO ws-num-trabajadores-dep
+                   END-IF
+           END-READ.
+
+       0016-RESUMEN-NOMINA-DEPARTAMENTO.
+           *> SUMA EL SALARIO DE TODOS LOS TRABAJADORES ACTIVOS,
+           *> DESGLOSADO POR DEPARTAMENTO, PARA VER EL COSTE TOTAL DE
+           *> NOMINA POR DEPARTAMENTO SIN TENER QUE SUMARLO A MANO
+           *> LISTADO A LISTADO.
+           MOVE 0 TO ws-indice-dep-init.
+           PERFORM 0016-INICIALIZAR-TOTAL-DEPARTAMENTO
+               UNTIL ws-indice-dep-init = num-departamentos-cat.
+
+           MOVE LOW-VALUES TO id-trabajador.
+           START TRABFILE KEY IS NOT LESS THAN id-trabajador
+               INVALID KEY SET trabfile-fin TO TRUE
+           END-START.
+           PERFORM 0016-ACUMULAR-SIGUIENTE-TRABAJADOR UNTIL trabfile-fin.
+
+           DISPLAY "=== RESUMEN DE NOMINA POR DEPARTAMENTO ===".
+           MOVE 0 TO ws-indice-dep-init.
+           PERFORM 0016-IMPRIMIR-TOTAL-DEPARTAMENTO
+               UNTIL ws-indice-dep-init = num-departamentos-cat.
+
+       0016-INICIALIZAR-TOTAL-DEPARTAMENTO.
+
+           ADD 1 TO ws-indice-dep-init.
+           MOVE 0 TO ws-total-salario-dep(ws-indice-dep-init).
+           MOVE 0 TO ws-cabezas-dep(ws-indice-dep-init).
+
+       0016-ACUMULAR-SIGUIENTE-TRABAJADOR.
+
+           READ TRABFILE NEXT RECORD
+               AT END SET trabfile-fin TO TRUE
+               NOT AT END
+                   IF trabajador-activo
+                       MOVE 0 TO indice-dep
+                       PERFORM 0016-ACUMULAR-DEPARTAMENTO-TRABAJADOR
+                           UNTIL indice-dep > 2
+                       MOVE 0 TO indice-dep
+                   END-IF
+           END-READ.
+
+       0016-ACUMULAR-DEPARTAMENTO-TRABAJADOR.
+
+           ADD 1 TO indice-dep.
+           IF id-departamento(indice-dep) NOT = 0
+               SET INDX-DEP-CAT TO 1
+               SET dep-cat-invalido TO TRUE
+               SEARCH departamento-cat
+                   AT END
+                       DISPLAY "AVISO: DEPARTAMENTO "
+                           id-departamento(indice-dep) " NO CATALOGADO"
+                   WHEN id-dep-cat(INDX-DEP-CAT) = id-departamento(indice-dep)
+                       SET dep-cat-valido TO TRUE
+               END-SEARCH
+               IF dep-cat-valido
+                   ADD salario TO ws-total-salario-dep(INDX-DEP-CAT)
+                   ADD 1 TO ws-cabezas-dep(INDX-DEP-CAT)
+               END-IF
+           ELSE
+               MOVE 3 TO indice-dep
+           END-IF.
+
+       0016-IMPRIMIR-TOTAL-DEPARTAMENTO.
+
+           ADD 1 TO ws-indice-dep-init.
+           MOVE ws-total-salario-dep(ws-indice-dep-init)
+               TO ws-total-salario-format.
+           DISPLAY nombre-dep-cat(ws-indice-dep-init)
+               " TRABAJADORES: " ws-cabezas-dep(ws-indice-dep-init)
+               " TOTAL SALARIO: " ws-total-salario-format.
+
+       0014-REGISTRAR-HISTORICO-SALARIO.
+           *> CONSERVA CADA IMPORTE ANTERIOR DE SALARIO, EN VEZ DE
+           *> PERDERLO AL SOBREESCRIBIRLO, PARA PODER RECONSTRUIR LA
+           *> EVOLUCION DEL COSTE DE NOMINA A LO LARGO DEL TIEMPO.
+           ACCEPT hist-fecha-efectiva FROM DATE YYYYMMDD.
+           MOVE id-trabajador TO hist-id-trabajador.
+           MOVE ws-ant-salario TO hist-salario-antes.
+           MOVE salario TO hist-salario-despues.
+
+           OPEN EXTEND HISTSALFILE.
+           IF NOT histsalfile-status = "00" AND NOT histsalfile-status = "05"
+               CLOSE HISTSALFILE
+               OPEN OUTPUT HISTSALFILE
+           END-IF.
+           WRITE REG-HIST-SALARIO.
+           CLOSE HISTSALFILE.
+
+       0013-CARGA-MASIVA-TRABAJADORES.
+           *> LEE CARGA_TRABAJADORES.DAT Y DA DE ALTA CADA REGISTRO SIN
+           *> NECESIDAD DE TECLEAR UNO A UNO POR PANTALLA.
+           MOVE 0 TO ws-total-cargados.
+           OPEN INPUT CARGAFILE.
+           IF cargafile-status = "00"
+               PERFORM 0013-CARGAR-SIGUIENTE UNTIL cargafile-fin
+               CLOSE CARGAFILE
+               DISPLAY "TRABAJADORES CARGADOS: " ws-total-cargados
+           ELSE
+               DISPLAY "NO SE PUDO ABRIR CARGA_TRABAJADORES.DAT"
+           END-IF.
+
+       0013-CARGAR-SIGUIENTE.
+           READ CARGAFILE
+               AT END SET cargafile-fin TO TRUE
+               NOT AT END
+                   PERFORM 0013-ALTA-DESDE-CARGA
+                   ADD 1 TO ws-total-cargados
+           END-READ.
+
+       0013-ALTA-DESDE-CARGA.
+
+           MOVE carga-nombre TO nombre-trabajador.
+           MOVE carga-apellido-pat TO apellido-pat.
+           MOVE carga-apellido-mat TO apellido-mat.
+           MOVE carga-salario TO salario.
+           MOVE carga-departamento(1) TO id-departamento(1).
+           MOVE carga-departamento(2) TO id-departamento(2).
+           MOVE carga-departamento(3) TO id-departamento(3).
+
+           MOVE 0 TO indice-dep.
+           PERFORM 0013-VALIDAR-DEPARTAMENTO-CARGA UNTIL indice-dep > 2.
+           MOVE 0 TO indice-dep.
+
+           MOVE ws-siguiente-id TO id-trabajador.
+           ADD 1 TO ws-siguiente-id.
+           MOVE "ALTA-CARGA" TO ws-operacion-auditoria.
+           PERFORM 0001-GRABAR-TRABAJADOR.
+
+       0013-VALIDAR-DEPARTAMENTO-CARGA.
+           *> IGUAL QUE 0004-CAPTURA-DEPARTAMENTO-VALIDO PERO SIN
+           *> PEDIR REINTRODUCIR EL CODIGO POR PANTALLA, YA QUE AQUI
+           *> NO HAY OPERADOR DELANTE: UN CODIGO NO CATALOGADO SE
+           *> DESCARTA CON UN AVISO EN VEZ DE BLOQUEAR LA CARGA MASIVA.
+
+           ADD 1 TO indice-dep.
+           IF id-departamento(indice-dep) NOT = 0
+               SET INDX-DEP-CAT TO 1
+               SET dep-cat-invalido TO TRUE
+               SEARCH departamento-cat
+                   AT END
+                       DISPLAY "AVISO: DEPARTAMENTO "
+                           id-departamento(indice-dep)
+                           " NO CATALOGADO, DESCARTADO EN CARGA ID "
+                           ws-siguiente-id
+                       MOVE 0 TO id-departamento(indice-dep)
+                   WHEN id-dep-cat(INDX-DEP-CAT) = id-departamento(indice-dep)
+                       SET dep-cat-valido TO TRUE
+               END-SEARCH
+           END-IF.
+
+       0011-AUDITAR-EVENTO.
+           *> DEJA CONSTANCIA DE QUIEN, CUANDO Y QUE CAMBIO EN CADA
+           *> ALTA/BAJA/MODIFICACION, CON LOS VALORES ANTERIORES Y
+           *> POSTERIORES DEL TRABAJADOR AFECTADO.
+           ACCEPT ws-fecha-auditoria FROM DATE YYYYMMDD.
+           ACCEPT ws-hora-auditoria FROM TIME.
+
+           OPEN EXTEND AUDITFILE.
+           IF NOT auditfile-status = "00" AND NOT auditfile-status = "05"
+               CLOSE AUDITFILE
+               OPEN OUTPUT AUDITFILE
+           END-IF.
+
+           MOVE SPACES TO LINEA-AUDITORIA.
+           STRING ws-fecha-auditoria DELIMITED BY SIZE
+                  " " ws-hora-auditoria DELIMITED BY SIZE
+                  " OPERADOR=" ws-operador DELIMITED BY SIZE
+                  " OPERACION=" ws-operacion-auditoria DELIMITED BY SIZE
+                  " ID=" id-trabajador DELIMITED BY SIZE
+               INTO LINEA-AUDITORIA.
+           WRITE LINEA-AUDITORIA.
+
+           MOVE SPACES TO LINEA-AUDITORIA.
+           STRING "  ANTES:   NOMBRE=" ws-ant-nombre DELIMITED BY SIZE
+                  " APP-PAT=" ws-ant-apellido-pat DELIMITED BY SIZE
+                  " APP-MAT=" ws-ant-apellido-mat DELIMITED BY SIZE
+                  " SALARIO=" ws-ant-salario DELIMITED BY SIZE
+               INTO LINEA-AUDITORIA.
+           WRITE LINEA-AUDITORIA.
+
+           MOVE SPACES TO LINEA-AUDITORIA.
+           STRING "  DESPUES: NOMBRE=" nombre-trabajador DELIMITED BY SIZE
+                  " APP-PAT=" apellido-pat DELIMITED BY SIZE
+                  " APP-MAT=" apellido-mat DELIMITED BY SIZE
+                  " SALARIO=" salario DELIMITED BY SIZE
+               INTO LINEA-AUDITORIA.
+           WRITE LINEA-AUDITORIA.
+
+           CLOSE AUDITFILE.
+
+       0010-GENERAR-NOMINA.
+
+           DISPLAY "IDENTIFICADOR DEL TRABAJADOR: ".
+           ACCEPT id-consulta.
+
+           MOVE id-consulta TO id-trabajador.
+           READ TRABFILE
+               INVALID KEY
+                   DISPLAY "TRABAJADOR NO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0010-CALCULAR-DEDUCCIONES
+                   PERFORM 0010-ESCRIBIR-NOMINA
+                   DISPLAY "NOMINA GENERADA EN NOMINA.TXT"
+           END-READ.
+
+       0010-CALCULAR-DEDUCCIONES.
+           *> PORCENTAJES ESTANDAR DE SEGURIDAD SOCIAL E IRPF A CARGO
+           *> DEL TRABAJADOR, APLICADOS SOBRE EL SALARIO BRUTO.
+           COMPUTE ws-seg-social ROUNDED = salario * 0.0635.
+           COMPUTE ws-irpf ROUNDED = salario * 0.15.
+           COMPUTE ws-salario-neto = salario - ws-seg-social - ws-irpf.
+
+       0010-ESCRIBIR-NOMINA.
+
+           OPEN EXTEND NOMINAFILE.
+           IF NOT nominafile-status = "00" AND NOT nominafile-status = "05"
+               CLOSE NOMINAFILE
+               OPEN OUTPUT NOMINAFILE
+           END-IF.
+
+           MOVE ALL "-" TO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+           MOVE SPACES TO LINEA-NOMINA.
+           STRING "NOMINA DEL TRABAJADOR " id-trabajador
+               DELIMITED BY SIZE INTO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+           MOVE SPACES TO LINEA-NOMINA.
+           STRING nombre-trabajador DELIMITED BY SIZE
+                  " " apellido-pat DELIMITED BY SIZE
+                  " " apellido-mat DELIMITED BY SIZE
+               INTO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+
+           MOVE salario TO ws-importe-format.
+           MOVE SPACES TO LINEA-NOMINA.
+           STRING "SALARIO BRUTO:      " ws-importe-format
+               DELIMITED BY SIZE INTO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+
+           MOVE ws-seg-social TO ws-importe-format.
+           MOVE SPACES TO LINEA-NOMINA.
+           STRING "SEGURIDAD SOCIAL:   " ws-importe-format
+               DELIMITED BY SIZE INTO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+
+           MOVE ws-irpf TO ws-importe-format.
+           MOVE SPACES TO LINEA-NOMINA.
+           STRING "IRPF:               " ws-importe-format
+               DELIMITED BY SIZE INTO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+
+           MOVE ws-salario-neto TO ws-importe-format.
+           MOVE SPACES TO LINEA-NOMINA.
+           STRING "LIQUIDO A PERCIBIR: " ws-importe-format
+               DELIMITED BY SIZE INTO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+
+           CLOSE NOMINAFILE.
+
        END PROGRAM 08-ARRAYS-BI.
