@@ -0,0 +1,69 @@
+//FICHPROC JOB (ACCTNO),'FICHEROS NOCTURNO',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* PROGRAMA : FICHEROS                                                *
+//* PROPOSITO: LECTURA/FILTRADO NOCTURNO DE Fichero.txt.               *
+//*            REEMPLAZA A LOS SUBMITS MANUALES DEL PROGRAMA.          *
+//*                                                                    *
+//* CARGA:                                                              *
+//*   Fichero.txt LLEGA DE ORIGEN COMO FICHERO SECUENCIAL PLANO, NO     *
+//*   COMO INDEXADO. EL PASO CARGA RECONSTRUYE, A PARTIR DE ESA         *
+//*   ENTREGA PLANA, LA COPIA INDEXADA POR LETRAS (Fichero.idx) QUE     *
+//*   EL PASO FICHERO NECESITA PARA EL START ... KEY IS GREATER THAN    *
+//*   DEL REINICIO.                                                     *
+//*                                                                    *
+//* REINICIO/CHECKPOINT:                                               *
+//*   FICHEROS DEJA CONSTANCIA, CADA 50 REGISTROS, DE LA ULTIMA        *
+//*   CLAVE (LETRAS) PROCESADA CON EXITO EN EL FICHERO DE CHECKPOINT   *
+//*   APUNTADO POR RUTA-CHECKPOINT (DD STDENV). SI ESTE PASO ABENDA    *
+//*   O SE CANCELA A MITAD DE PROCESO, NO HAY QUE HACER NADA ESPECIAL: *
+//*   VOLVIENDO A SOMETER ESTE MISMO JOB (O ESTE MISMO PASO CON        *
+//*   RESTART=FICHERO EN EL JOB CARD) EL PROGRAMA LEE EL CHECKPOINT    *
+//*   PENDIENTE Y REANUDA A PARTIR DEL SIGUIENTE REGISTRO, EN LUGAR    *
+//*   DE VOLVER A PROCESAR Fichero.idx DESDE EL PRIMER REGISTRO.       *
+//*   AL TERMINAR UNA PASADA COMPLETA SIN ABEND, EL PROPIO PROGRAMA    *
+//*   VACIA EL CHECKPOINT PARA QUE LA SIGUIENTE EJECUCION NOCTURNA     *
+//*   EMPIECE DE NUEVO DESDE EL PRINCIPIO. RESTART=FICHERO SALTA EL    *
+//*   PASO CARGA A PROPOSITO, PARA NO RECONSTRUIR Fichero.idx A MITAD  *
+//*   DE UN REINICIO.                                                   *
+//*                                                                    *
+//* MODIFICACIONES                                                     *
+//* 09/08/2026 - ALTA INICIAL DEL JOB, CON SOPORTE DE REINICIO POR     *
+//*              CHECKPOINT EN FICHEROS.                               *
+//* 09/08/2026 - AÑADIDO EL PASO CARGA, YA QUE Fichero.txt LLEGA DE    *
+//*              ORIGEN COMO PLANO Y NO COMO INDEXADO.                 *
+//*********************************************************************
+//*
+//CARGA    EXEC PGM=BPXBATCH,
+//             PARM='PGM /u/prod/ficheros/ficheroscarga'
+//STEPLIB  DD  DISP=SHR,DSN=PROD.FICHEROS.LOADLIB
+//STDENV   DD  *
+RUTA-FICHERO-PLANO=/prod/ficheros/entrada/Fichero.txt
+RUTA-FICHERO=/prod/ficheros/entrada/Fichero.idx
+/*
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//FICHERO  EXEC PGM=BPXBATCH,
+//             PARM='PGM /u/prod/ficheros/ficheros'
+//STEPLIB  DD  DISP=SHR,DSN=PROD.FICHEROS.LOADLIB
+//*
+//* VARIABLES DE ENTORNO QUE LEE FICHEROS (ACCEPT ... FROM ENVIRONMENT)
+//* RUTA-FICHERO APUNTA A LA COPIA INDEXADA QUE ACABA DE DEJAR EL PASO
+//* CARGA, NO AL PLANO DE ORIGEN. RUTA-CHECKPOINT DEBE APUNTAR A UN
+//* DATASET/RUTA PERMANENTE, NUNCA A UN FICHERO TEMPORAL DEL PASO, O
+//* EL REINICIO NO PODRA ENCONTRARLO.
+//STDENV   DD  *
+RUTA-FICHERO=/prod/ficheros/entrada/Fichero.idx
+RUTA-CHECKPOINT=/prod/ficheros/checkpoint/Fichero.ckp
+/*
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//* PASO RESERVADO PARA LA NOTIFICACION DE FIN DE PROCESO (AUN SIN
+//* IMPLEMENTAR, IEFBR14 DE MOMENTO). SE EJECUTA SOLO SI EL PASO
+//* ANTERIOR TERMINA CON RC < 4; SI TERMINA CON RC >= 4 (ERROR DE
+//* APERTURA O PROCESO INCOMPLETO) SE OMITE Y SE DEJA EL CHECKPOINT
+//* TAL CUAL PARA EL SIGUIENTE REINICIO.
+//NOTIFICA EXEC PGM=IEFBR14,COND=(4,GE,FICHERO)
+//*
