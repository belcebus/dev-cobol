@@ -0,0 +1,14 @@
+      *> CONDICIONES ESTANDAR DE FILE STATUS, PARA QUE TODOS LOS
+      *> PROGRAMAS QUE MANEJAN FICHEROS INTERPRETEN LOS CODIGOS DE
+      *> ERROR/FIN DE FICHERO DE LA MISMA FORMA EN VEZ DE QUE CADA
+      *> UNO DEFINA SUS PROPIAS CONDICIONES 88 POR SU CUENTA.
+      *> CADA PROGRAMA HACE COPY FILESTAT REPLACING PARA DAR NOMBRE AL
+      *> NIVEL Y AL CAMPO DE STATUS Y A SUS CONDICIONES SEGUN EL
+      *> FICHERO QUE CONTROLAN.
+       NIVEL-FS FS-CAMPO PIC X(02).
+          88 FS-OK                  VALUE "00".
+          88 FS-FIN-FICHERO         VALUE "10".
+          88 FS-CLAVE-DUPLICADA     VALUE "22".
+          88 FS-REGISTRO-NO-ENCONTRADO VALUE "23".
+          88 FS-FICHERO-NO-EXISTE   VALUE "35".
+          88 FS-DATOS-INVALIDOS     VALUE "71".
