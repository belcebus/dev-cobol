@@ -0,0 +1,15 @@
+      *> CATALOGO DE DEPARTAMENTOS EN MEMORIA, CARGADO DESDE
+      *> DEPARTAMENTOS.DAT AL ARRANQUE DEL PROGRAMA. SE USA PARA
+      *> VALIDAR LOS CODIGOS DE DEPARTAMENTO TECLEADOS EN ALTA.
+       01 tabla-departamentos.
+          05 departamento-cat OCCURS 1 TO 50 TIMES
+                               DEPENDING ON num-departamentos-cat
+                               INDEXED BY INDX-DEP-CAT.
+             10 id-dep-cat           PIC 9(02).
+             10 nombre-dep-cat       PIC X(30).
+             10 responsable-dep-cat  PIC X(30).
+
+       77 num-departamentos-cat PIC 9(02) VALUE 0.
+       77 dep-encontrado        PIC 9(01) VALUE 0.
+          88 dep-cat-valido       VALUE 1.
+          88 dep-cat-invalido     VALUE 0.
