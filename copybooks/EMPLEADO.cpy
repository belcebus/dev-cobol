@@ -0,0 +1,10 @@
+      *DATOS BASICOS DE UN EMPLEADO/TRABAJADOR, COMPARTIDOS ENTRE
+      *TODOS LOS PROGRAMAS QUE MANEJAN PERSONAL, PARA QUE EL PICTURE
+      *DEL SALARIO (SIGNO, ALINEACION DE DECIMALES) Y EL RESTO DE
+      *CAMPOS DE LA PERSONA NO SE DESINCRONICEN ENTRE PROGRAMAS.
+      *CADA PROGRAMA HACE COPY EMPLEADO REPLACING PARA ADAPTAR EL
+      *NIVEL Y LOS NOMBRES DE CAMPO A SU PROPIA CONVENCION.
+       NIVEL-EMP NOMBRE-EMP       PIC X(50).
+       NIVEL-EMP APELLIDO-PAT-EMP PIC X(50).
+       NIVEL-EMP APELLIDO-MAT-EMP PIC X(50).
+       NIVEL-EMP SALARIO-EMP      PIC S9(05)V99 SIGN TRAILING SEPARATE.
